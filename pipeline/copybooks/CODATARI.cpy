@@ -0,0 +1,26 @@
+      ******************************************************************
+      * CODATARI
+      * Linkage record for the COBDATAR date-arithmetic routine.
+      *
+      * CODATARI-FUNCTION values:
+      *   A - add CODATARI-DAYS to CODATARI-DATE1, result in
+      *       CODATARI-OUT-DATE
+      *   S - subtract CODATARI-DAYS from CODATARI-DATE1, result in
+      *       CODATARI-OUT-DATE
+      *   D - compute CODATARI-DATE1 minus CODATARI-DATE2, result
+      *       (signed, in days) returned in CODATARI-DAYS
+      *
+      * Dates are carried in CCYY-MM-DD form (CODATECN OUTTYPE '2').
+      * Run a date through COBDATFT first if it arrives in another
+      * CODATECN-TYPE.
+      ******************************************************************
+       01  CODATARI-REC.
+           05  CODATARI-FUNCTION             PIC X(01).
+               88  CODATARI-ADD-DAYS              VALUE 'A'.
+               88  CODATARI-SUB-DAYS              VALUE 'S'.
+               88  CODATARI-DAYS-BETWEEN          VALUE 'D'.
+           05  CODATARI-DATE1                PIC X(10).
+           05  CODATARI-DATE2                PIC X(10).
+           05  CODATARI-DAYS                 PIC S9(08).
+           05  CODATARI-OUT-DATE             PIC X(10).
+           05  CODATARI-ERROR-MSG            PIC X(30).
