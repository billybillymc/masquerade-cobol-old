@@ -0,0 +1,22 @@
+      ******************************************************************
+      * CVACT01Y
+      * Account master record layout, as carried on ACCTFILE.
+      ******************************************************************
+       01  ACCOUNT-RECORD.
+           05  ACCT-ID                       PIC 9(11).
+           05  ACCT-ACTIVE-STATUS            PIC X(01).
+               88  ACCT-STATUS-ACTIVE             VALUE 'Y'.
+               88  ACCT-STATUS-INACTIVE           VALUE 'N'.
+               88  ACCT-STATUS-CLOSED             VALUE 'C'.
+               88  ACCT-STATUS-FROZEN             VALUE 'F'.
+           05  ACCT-CURR-BAL                 PIC S9(10)V99.
+           05  ACCT-CREDIT-LIMIT             PIC S9(10)V99.
+           05  ACCT-CASH-CREDIT-LIMIT        PIC S9(10)V99.
+           05  ACCT-OPEN-DATE                PIC X(10).
+           05  ACCT-EXPIRAION-DATE           PIC X(10).
+           05  ACCT-REISSUE-DATE             PIC X(10).
+           05  ACCT-CURR-CYC-CREDIT          PIC S9(10)V99.
+           05  ACCT-CURR-CYC-DEBIT           PIC S9(10)V99.
+           05  ACCT-ADDR-ZIP                 PIC X(10).
+           05  ACCT-GROUP-ID                 PIC X(10).
+           05  FILLER                        PIC X(178).
