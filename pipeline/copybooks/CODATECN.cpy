@@ -0,0 +1,26 @@
+      ******************************************************************
+      * CODATECN
+      * Linkage record for the COBDATFT date-conversion routine.
+      *
+      * CODATECN-TYPE / CODATECN-OUTTYPE values:
+      *   1 - YYYYMMDD
+      *   2 - YYYY-MM-DD
+      *   3 - YYYYDDD    (Julian, DDD = day-of-year 001-366)
+      *   4 - YYMMDD     (2-digit year, input only - see
+      *                   CODATECN-CENTURY-PIVOT)
+      *
+      * CODATECN-PIVOT-SW tells COBDATFT whether the caller actually
+      * set CODATECN-CENTURY-PIVOT - set it to 'Y' when supplying a
+      * pivot so a deliberate pivot of 00 is honored instead of being
+      * mistaken for "not supplied" and defaulted to 50.  Leave it
+      * space/'N' to get the default pivot of 50.
+      ******************************************************************
+       01  CODATECN-REC.
+           05  CODATECN-TYPE                 PIC X(01).
+           05  CODATECN-INP-DATE             PIC X(10).
+           05  CODATECN-OUTTYPE               PIC X(01).
+           05  CODATECN-0UT-DATE             PIC X(10).
+           05  CODATECN-CENTURY-PIVOT        PIC 9(02).
+           05  CODATECN-PIVOT-SW             PIC X(01).
+               88  CODATECN-PIVOT-SUPPLIED       VALUE 'Y'.
+           05  CODATECN-ERROR-MSG            PIC X(30).
