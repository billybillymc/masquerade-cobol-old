@@ -0,0 +1,13 @@
+      ******************************************************************
+      * CVACT04Y
+      * Account status-history record.  One record is written every
+      * time ACCT-ACTIVE-STATUS changes on ACCOUNT-RECORD (CVACT01Y),
+      * so compliance can trace when and why a status change happened.
+      ******************************************************************
+       01  ACCT-STATUS-HIST-RECORD.
+           05  ASH-ACCT-ID                   PIC 9(11).
+           05  ASH-OLD-STATUS                PIC X(01).
+           05  ASH-NEW-STATUS                PIC X(01).
+           05  ASH-EFFECTIVE-DATE            PIC X(10).
+           05  ASH-REASON-CODE               PIC X(04).
+           05  FILLER                        PIC X(23).
