@@ -0,0 +1,18 @@
+      ******************************************************************
+      * XRETB
+      * EFITA3B8 result record - the computed tax bases for the
+      * commune/departement/year combination submitted on the matching
+      * COMBAT record.  Copied with the record name supplied by the
+      * caller, e.g.:
+      *     01  RETOURB GLOBAL.
+      *         COPY XRETB REPLACING ==:X:== BY ==RETOURB==.
+      ******************************************************************
+           05  :X:-CCOCOM                    PIC 9(03).
+           05  :X:-CC2DEP                    PIC 9(02).
+           05  :X:-DAN                       PIC 9(04).
+           05  :X:-MBACOM                    PIC S9(09)V99.
+           05  :X:-MBADEP                    PIC S9(09)V99.
+           05  :X:-MBAREG                    PIC S9(09)V99.
+           05  :X:-MBASYN                    PIC S9(09)V99.
+           05  :X:-MBACU                     PIC S9(09)V99.
+           05  :X:-MBATSE                    PIC S9(09)V99.
