@@ -0,0 +1,19 @@
+      ******************************************************************
+      * XCOMBAT
+      * EFITA3B8 input record - one tax-base computation request for a
+      * commune/departement/year combination.  Copied with the record
+      * name supplied by the caller, e.g.:
+      *     01  COMBAT GLOBAL.
+      *         COPY XCOMBAT REPLACING ==:X:== BY ==COMBAT==.
+      ******************************************************************
+           05  :X:-CCOBNB                    PIC 9(01).
+           05  :X:-DAN                       PIC 9(04).
+           05  :X:-CC2DEP                    PIC 9(02).
+           05  :X:-CCODIR                    PIC 9(01).
+           05  :X:-CCOCOM                    PIC 9(03).
+           05  :X:-MBACOM                    PIC S9(09)V99.
+           05  :X:-MBADEP                    PIC S9(09)V99.
+           05  :X:-MBAREG                    PIC S9(09)V99.
+           05  :X:-MBASYN                    PIC S9(09)V99.
+           05  :X:-MBACU                     PIC S9(09)V99.
+           05  :X:-MBATSE                    PIC S9(09)V99.
