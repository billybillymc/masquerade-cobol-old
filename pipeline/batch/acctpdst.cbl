@@ -0,0 +1,320 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTPDST.
+      ******************************************************************
+      * Walks ACCTFILE once and accumulates ACCT-CURR-BAL,
+      * ACCT-CREDIT-LIMIT and ACCT-CASH-CREDIT-LIMIT into two
+      * in-memory breakdown tables, keyed by ACCT-GROUP-ID and by
+      * ACCT-ADDR-ZIP, then prints a portfolio distribution report off
+      * each table for the regional risk review.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTFILE ASSIGN TO ACCTFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS FD-ACCT-ID
+                  FILE STATUS IS WS-STATUS.
+           SELECT PDSTRPT ASSIGN TO PDSTRPT
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCTFILE.
+       01  FD-ACCTFILE-REC.
+           05 FD-ACCT-ID                        PIC 9(11).
+           05 FD-ACCT-DATA                      PIC X(289).
+
+       FD  PDSTRPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       COPY CVACT01Y.
+       01  WS-STATUS                PIC XX.
+       01  WS-RPT-STATUS            PIC XX.
+       01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WS-EOF                        VALUE 'Y'.
+
+       01  WS-GROUP-ENTRIES         PIC 9(04) COMP VALUE 0.
+       01  WS-GROUP-TABLE.
+           05  WS-GROUP-ENTRY OCCURS 50 TIMES
+                             INDEXED BY WS-GRP-IX.
+               10  WS-GRP-ID              PIC X(10).
+               10  WS-GRP-COUNT           PIC 9(09) COMP.
+               10  WS-GRP-TOT-BAL         PIC S9(12)V99.
+               10  WS-GRP-TOT-CREDIT      PIC S9(12)V99.
+               10  WS-GRP-TOT-CASH        PIC S9(12)V99.
+
+       01  WS-ZIP-ENTRIES           PIC 9(04) COMP VALUE 0.
+       01  WS-ZIP-TABLE.
+           05  WS-ZIP-ENTRY OCCURS 200 TIMES
+                            INDEXED BY WS-ZIP-IX.
+               10  WS-ZIP-ID               PIC X(10).
+               10  WS-ZIP-COUNT            PIC 9(09) COMP.
+               10  WS-ZIP-TOT-BAL          PIC S9(12)V99.
+               10  WS-ZIP-TOT-CREDIT       PIC S9(12)V99.
+               10  WS-ZIP-TOT-CASH         PIC S9(12)V99.
+
+       01  WS-GRP-FOUND-SW          PIC X(01).
+           88  WS-GRP-FOUND                  VALUE 'Y'.
+       01  WS-ZIP-FOUND-SW          PIC X(01).
+           88  WS-ZIP-FOUND                  VALUE 'Y'.
+
+       01  WS-GRP-REJECTED          PIC 9(09) COMP VALUE 0.
+       01  WS-ZIP-REJECTED          PIC 9(09) COMP VALUE 0.
+
+       01  WS-EDIT-ID               PIC X(10).
+       01  WS-EDIT-COUNT            PIC ZZZ,ZZZ,ZZ9.
+       01  WS-EDIT-TOTAL            PIC -(12)9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-ACCOUNT
+               UNTIL WS-EOF.
+           PERFORM 7000-PRINT-GROUP-REPORT THRU 7000-EXIT.
+           PERFORM 7500-PRINT-ZIP-REPORT THRU 7500-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ACCTFILE.
+           OPEN OUTPUT PDSTRPT.
+           MOVE SPACES TO RPT-LINE.
+           STRING 'PORTFOLIO DISTRIBUTION REPORT'
+               DELIMITED SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+           PERFORM 2100-READ-ACCOUNT THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * Roll one account's amounts into its group entry and its zip
+      * entry, adding a new table entry the first time either value
+      * is seen.
+      *---------------------------------------------------------------*
+       2000-PROCESS-ACCOUNT.
+           PERFORM 2300-FIND-OR-ADD-GROUP THRU 2300-EXIT.
+           IF WS-GRP-FOUND
+               ADD 1                  TO WS-GRP-COUNT(WS-GRP-IX)
+               ADD ACCT-CURR-BAL      TO WS-GRP-TOT-BAL(WS-GRP-IX)
+               ADD ACCT-CREDIT-LIMIT  TO WS-GRP-TOT-CREDIT(WS-GRP-IX)
+               ADD ACCT-CASH-CREDIT-LIMIT
+                                      TO WS-GRP-TOT-CASH(WS-GRP-IX)
+           END-IF.
+
+           PERFORM 2400-FIND-OR-ADD-ZIP THRU 2400-EXIT.
+           IF WS-ZIP-FOUND
+               ADD 1                  TO WS-ZIP-COUNT(WS-ZIP-IX)
+               ADD ACCT-CURR-BAL      TO WS-ZIP-TOT-BAL(WS-ZIP-IX)
+               ADD ACCT-CREDIT-LIMIT  TO WS-ZIP-TOT-CREDIT(WS-ZIP-IX)
+               ADD ACCT-CASH-CREDIT-LIMIT
+                                      TO WS-ZIP-TOT-CASH(WS-ZIP-IX)
+           END-IF.
+
+           PERFORM 2100-READ-ACCOUNT THRU 2100-EXIT.
+
+       2100-READ-ACCOUNT.
+           READ ACCTFILE INTO ACCOUNT-RECORD
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * Set WS-GRP-IX to the table entry for ACCT-GROUP-ID, adding a
+      * new zero-initialized entry when it is not already there.  When
+      * the table is already full of distinct groups, the account is
+      * counted as rejected and WS-GRP-FOUND is left off so the caller
+      * does not accumulate into a stale index.
+      *---------------------------------------------------------------*
+       2300-FIND-OR-ADD-GROUP.
+           MOVE 'N' TO WS-GRP-FOUND-SW.
+           SET WS-GRP-IX TO 1.
+           PERFORM 2310-SEARCH-GROUP
+               UNTIL WS-GRP-IX > WS-GROUP-ENTRIES
+                  OR WS-GRP-FOUND.
+           IF NOT WS-GRP-FOUND
+               IF WS-GROUP-ENTRIES < 50
+                   ADD 1 TO WS-GROUP-ENTRIES
+                   SET WS-GRP-IX TO WS-GROUP-ENTRIES
+                   MOVE ACCT-GROUP-ID    TO WS-GRP-ID(WS-GRP-IX)
+                   MOVE 0                TO WS-GRP-COUNT(WS-GRP-IX)
+                   MOVE 0                TO WS-GRP-TOT-BAL(WS-GRP-IX)
+                   MOVE 0                TO WS-GRP-TOT-CREDIT(WS-GRP-IX)
+                   MOVE 0                TO WS-GRP-TOT-CASH(WS-GRP-IX)
+                   SET WS-GRP-FOUND TO TRUE
+               ELSE
+                   DISPLAY 'ACCTPDST: GROUP TABLE FULL - ACCT-ID '
+                           ACCT-ID ' GROUP ' ACCT-GROUP-ID
+                           ' NOT ACCUMULATED'
+                   ADD 1 TO WS-GRP-REJECTED
+               END-IF
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+       2310-SEARCH-GROUP.
+           IF WS-GRP-ID(WS-GRP-IX) = ACCT-GROUP-ID
+               SET WS-GRP-FOUND TO TRUE
+           ELSE
+               SET WS-GRP-IX UP BY 1
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * Set WS-ZIP-IX to the table entry for ACCT-ADDR-ZIP, adding a
+      * new zero-initialized entry when it is not already there.  When
+      * the table is already full of distinct zips, the account is
+      * counted as rejected and WS-ZIP-FOUND is left off so the caller
+      * does not accumulate into a stale index.
+      *---------------------------------------------------------------*
+       2400-FIND-OR-ADD-ZIP.
+           MOVE 'N' TO WS-ZIP-FOUND-SW.
+           SET WS-ZIP-IX TO 1.
+           PERFORM 2410-SEARCH-ZIP
+               UNTIL WS-ZIP-IX > WS-ZIP-ENTRIES
+                  OR WS-ZIP-FOUND.
+           IF NOT WS-ZIP-FOUND
+               IF WS-ZIP-ENTRIES < 200
+                   ADD 1 TO WS-ZIP-ENTRIES
+                   SET WS-ZIP-IX TO WS-ZIP-ENTRIES
+                   MOVE ACCT-ADDR-ZIP    TO WS-ZIP-ID(WS-ZIP-IX)
+                   MOVE 0                TO WS-ZIP-COUNT(WS-ZIP-IX)
+                   MOVE 0                TO WS-ZIP-TOT-BAL(WS-ZIP-IX)
+                   MOVE 0                TO WS-ZIP-TOT-CREDIT(WS-ZIP-IX)
+                   MOVE 0                TO WS-ZIP-TOT-CASH(WS-ZIP-IX)
+                   SET WS-ZIP-FOUND TO TRUE
+               ELSE
+                   DISPLAY 'ACCTPDST: ZIP TABLE FULL - ACCT-ID '
+                           ACCT-ID ' ZIP ' ACCT-ADDR-ZIP
+                           ' NOT ACCUMULATED'
+                   ADD 1 TO WS-ZIP-REJECTED
+               END-IF
+           END-IF.
+       2400-EXIT.
+           EXIT.
+
+       2410-SEARCH-ZIP.
+           IF WS-ZIP-ID(WS-ZIP-IX) = ACCT-ADDR-ZIP
+               SET WS-ZIP-FOUND TO TRUE
+           ELSE
+               SET WS-ZIP-IX UP BY 1
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * Print the by-group breakdown.
+      *---------------------------------------------------------------*
+       7000-PRINT-GROUP-REPORT.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING 'DISTRIBUTION BY ACCT-GROUP-ID'
+               DELIMITED SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+           SET WS-GRP-IX TO 1.
+           PERFORM 7100-PRINT-GROUP-LINE
+               UNTIL WS-GRP-IX > WS-GROUP-ENTRIES.
+       7000-EXIT.
+           EXIT.
+
+       7100-PRINT-GROUP-LINE.
+           MOVE WS-GRP-ID(WS-GRP-IX)       TO WS-EDIT-ID.
+           MOVE WS-GRP-COUNT(WS-GRP-IX)    TO WS-EDIT-COUNT.
+           MOVE SPACES TO RPT-LINE.
+           STRING 'GROUP '           DELIMITED SIZE
+                  WS-EDIT-ID         DELIMITED SIZE
+                  ' ACCOUNTS='       DELIMITED SIZE
+                  WS-EDIT-COUNT      DELIMITED SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+
+           MOVE WS-GRP-TOT-BAL(WS-GRP-IX)    TO WS-EDIT-TOTAL.
+           MOVE SPACES TO RPT-LINE.
+           STRING '    TOTAL CURR BAL     = ' DELIMITED SIZE
+                  WS-EDIT-TOTAL                DELIMITED SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+
+           MOVE WS-GRP-TOT-CREDIT(WS-GRP-IX) TO WS-EDIT-TOTAL.
+           MOVE SPACES TO RPT-LINE.
+           STRING '    TOTAL CREDIT LIMIT = ' DELIMITED SIZE
+                  WS-EDIT-TOTAL                DELIMITED SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+
+           MOVE WS-GRP-TOT-CASH(WS-GRP-IX)   TO WS-EDIT-TOTAL.
+           MOVE SPACES TO RPT-LINE.
+           STRING '    TOTAL CASH LIMIT   = ' DELIMITED SIZE
+                  WS-EDIT-TOTAL                DELIMITED SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+           SET WS-GRP-IX UP BY 1.
+
+      *---------------------------------------------------------------*
+      * Print the by-zip breakdown.
+      *---------------------------------------------------------------*
+       7500-PRINT-ZIP-REPORT.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING 'DISTRIBUTION BY ACCT-ADDR-ZIP'
+               DELIMITED SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+           SET WS-ZIP-IX TO 1.
+           PERFORM 7600-PRINT-ZIP-LINE
+               UNTIL WS-ZIP-IX > WS-ZIP-ENTRIES.
+       7500-EXIT.
+           EXIT.
+
+       7600-PRINT-ZIP-LINE.
+           MOVE WS-ZIP-ID(WS-ZIP-IX)       TO WS-EDIT-ID.
+           MOVE WS-ZIP-COUNT(WS-ZIP-IX)    TO WS-EDIT-COUNT.
+           MOVE SPACES TO RPT-LINE.
+           STRING 'ZIP   '           DELIMITED SIZE
+                  WS-EDIT-ID         DELIMITED SIZE
+                  ' ACCOUNTS='       DELIMITED SIZE
+                  WS-EDIT-COUNT      DELIMITED SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+
+           MOVE WS-ZIP-TOT-BAL(WS-ZIP-IX)    TO WS-EDIT-TOTAL.
+           MOVE SPACES TO RPT-LINE.
+           STRING '    TOTAL CURR BAL     = ' DELIMITED SIZE
+                  WS-EDIT-TOTAL                DELIMITED SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+
+           MOVE WS-ZIP-TOT-CREDIT(WS-ZIP-IX) TO WS-EDIT-TOTAL.
+           MOVE SPACES TO RPT-LINE.
+           STRING '    TOTAL CREDIT LIMIT = ' DELIMITED SIZE
+                  WS-EDIT-TOTAL                DELIMITED SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+
+           MOVE WS-ZIP-TOT-CASH(WS-ZIP-IX)   TO WS-EDIT-TOTAL.
+           MOVE SPACES TO RPT-LINE.
+           STRING '    TOTAL CASH LIMIT   = ' DELIMITED SIZE
+                  WS-EDIT-TOTAL                DELIMITED SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+           SET WS-ZIP-IX UP BY 1.
+
+       9000-TERMINATE.
+           CLOSE ACCTFILE.
+           CLOSE PDSTRPT.
+           DISPLAY 'ACCTPDST DONE - GROUPS: ' WS-GROUP-ENTRIES
+                   ' ZIPS: ' WS-ZIP-ENTRIES
+                   ' GROUP-REJECTED: ' WS-GRP-REJECTED
+                   ' ZIP-REJECTED: ' WS-ZIP-REJECTED.
+       9000-EXIT.
+           EXIT.
