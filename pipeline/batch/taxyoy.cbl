@@ -0,0 +1,252 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TAXYOY.
+      ******************************************************************
+      * Runs the same commune/departement through EFITA3B8 for two
+      * consecutive tax years (the YOYCTL year and the year after it)
+      * and reports the delta in each of the six computed base amounts
+      * (MBACOM, MBADEP, MBAREG, MBASYN, MBACU, MBATSE), so an
+      * unexplained swing can be spotted before the figures go into
+      * the budget cycle.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YOYCTL ASSIGN TO YOYCTL
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-CTL-STATUS.
+           SELECT YOYRPT ASSIGN TO YOYRPT
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  YOYCTL
+           RECORDING MODE IS F.
+       01  YOYCTL-REC.
+           05  YOYCTL-CCOCOM             PIC 9(03).
+           05  YOYCTL-CC2DEP             PIC 9(02).
+           05  YOYCTL-DAN                PIC 9(04).
+
+       FD  YOYRPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-LINE                      PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 COMBAT GLOBAL.
+          COPY XCOMBAT  REPLACING ==:X:== BY ==COMBAT==.
+       01 RETOURB-Y1 GLOBAL.
+          COPY XRETB    REPLACING ==:X:== BY ==RETOURB-Y1==.
+       01 RETOURB-Y2 GLOBAL.
+          COPY XRETB    REPLACING ==:X:== BY ==RETOURB-Y2==.
+       01 WS-COMBAT              PIC X(600).
+       01 WS-RETOUR              PIC X(600).
+       01 WS-CR                  PIC 9(2) VALUE 0.
+       01 WS-RC                  PIC 9(2) VALUE 0.
+       01 WS-PARM                PIC X VALUE 'B'.
+
+       01  WS-CTL-STATUS             PIC XX.
+       01  WS-RPT-STATUS             PIC XX.
+       01  WS-EOF-SW                 PIC X(01) VALUE 'N'.
+           88  WS-EOF                         VALUE 'Y'.
+       01  WS-CTL-PROCESSED          PIC 9(09) COMP VALUE 0.
+       01  WS-CTL-REJECTED           PIC 9(09) COMP VALUE 0.
+       01  WS-DAN-YEAR2              PIC 9(04).
+       01  WS-CR-Y1                  PIC 9(2).
+       01  WS-RC-Y1                  PIC 9(2).
+       01  WS-CR-Y2                  PIC 9(2).
+       01  WS-RC-Y2                  PIC 9(2).
+
+       01  WS-DELTA-MBACOM           PIC S9(09)V99.
+       01  WS-DELTA-MBADEP           PIC S9(09)V99.
+       01  WS-DELTA-MBAREG           PIC S9(09)V99.
+       01  WS-DELTA-MBASYN           PIC S9(09)V99.
+       01  WS-DELTA-MBACU            PIC S9(09)V99.
+       01  WS-DELTA-MBATSE           PIC S9(09)V99.
+
+       01  WS-EDIT-CCOCOM            PIC 999.
+       01  WS-EDIT-CC2DEP            PIC 99.
+       01  WS-EDIT-DAN1              PIC 9999.
+       01  WS-EDIT-DAN2              PIC 9999.
+       01  WS-EDIT-AMOUNT            PIC -(9)9.99.
+       01  WS-EDIT-DELTA             PIC -(9)9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-COMMUNE
+               UNTIL WS-EOF.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT YOYCTL.
+           OPEN OUTPUT YOYRPT.
+           MOVE SPACES TO RPT-LINE.
+           STRING 'YEAR-OVER-YEAR TAX-BASE COMPARISON'
+               DELIMITED SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+           PERFORM 2100-READ-CONTROL THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * Call EFITA3B8 for the control-file year and for the year
+      * after it, then report the delta between the two results.
+      * Either call coming back with a non-zero CR/RC means the base
+      * amounts it returned cannot be trusted, so the comparison for
+      * this commune is flagged and skipped rather than printed.
+      *---------------------------------------------------------------*
+       2000-PROCESS-COMMUNE.
+           COMPUTE WS-DAN-YEAR2 = YOYCTL-DAN + 1.
+
+           PERFORM 2050-CALL-EFITA THRU 2050-EXIT.
+           MOVE WS-RETOUR TO RETOURB-Y1.
+           MOVE WS-CR TO WS-CR-Y1.
+           MOVE WS-RC TO WS-RC-Y1.
+
+           MOVE WS-DAN-YEAR2 TO YOYCTL-DAN.
+           PERFORM 2050-CALL-EFITA THRU 2050-EXIT.
+           MOVE WS-RETOUR TO RETOURB-Y2.
+           MOVE WS-CR TO WS-CR-Y2.
+           MOVE WS-RC TO WS-RC-Y2.
+
+           IF WS-CR-Y1 NOT = 0 OR WS-RC-Y1 NOT = 0
+              OR WS-CR-Y2 NOT = 0 OR WS-RC-Y2 NOT = 0
+               DISPLAY 'TAXYOY: COMMUNE ' YOYCTL-CCOCOM
+                       '/' YOYCTL-CC2DEP
+                       ' DAN ' RETOURB-Y1-DAN ' VS ' WS-DAN-YEAR2
+                       ' - EFITA3B8 RETURNED CR/RC '
+                       WS-CR-Y1 '/' WS-RC-Y1 ' AND '
+                       WS-CR-Y2 '/' WS-RC-Y2
+                       ' - COMPARISON SKIPPED'
+               ADD 1 TO WS-CTL-REJECTED
+           ELSE
+               COMPUTE WS-DELTA-MBACOM =
+                   RETOURB-Y2-MBACOM - RETOURB-Y1-MBACOM
+               COMPUTE WS-DELTA-MBADEP =
+                   RETOURB-Y2-MBADEP - RETOURB-Y1-MBADEP
+               COMPUTE WS-DELTA-MBAREG =
+                   RETOURB-Y2-MBAREG - RETOURB-Y1-MBAREG
+               COMPUTE WS-DELTA-MBASYN =
+                   RETOURB-Y2-MBASYN - RETOURB-Y1-MBASYN
+               COMPUTE WS-DELTA-MBACU  =
+                   RETOURB-Y2-MBACU  - RETOURB-Y1-MBACU
+               COMPUTE WS-DELTA-MBATSE =
+                   RETOURB-Y2-MBATSE - RETOURB-Y1-MBATSE
+
+               ADD 1 TO WS-CTL-PROCESSED
+               PERFORM 2200-PRINT-COMPARISON THRU 2200-EXIT
+           END-IF.
+           PERFORM 2100-READ-CONTROL THRU 2100-EXIT.
+
+      *---------------------------------------------------------------*
+      * Build one COMBAT request from the control record (as it
+      * currently stands) and call EFITA3B8.
+      *---------------------------------------------------------------*
+       2050-CALL-EFITA.
+           INITIALIZE COMBAT.
+           MOVE '2'              TO COMBAT-CCOBNB.
+           MOVE YOYCTL-DAN       TO COMBAT-DAN.
+           MOVE YOYCTL-CC2DEP    TO COMBAT-CC2DEP.
+           MOVE '1'              TO COMBAT-CCODIR.
+           MOVE YOYCTL-CCOCOM    TO COMBAT-CCOCOM.
+           MOVE 0                TO COMBAT-MBACOM.
+           MOVE 0                TO COMBAT-MBADEP.
+           MOVE 0                TO COMBAT-MBAREG.
+           MOVE 0                TO COMBAT-MBASYN.
+           MOVE 0                TO COMBAT-MBACU.
+           MOVE 0                TO COMBAT-MBATSE.
+           MOVE COMBAT TO WS-COMBAT.
+           CALL 'EFITA3B8' USING
+               WS-COMBAT WS-RETOUR WS-CR WS-RC WS-PARM.
+       2050-EXIT.
+           EXIT.
+
+       2200-PRINT-COMPARISON.
+           MOVE YOYCTL-CCOCOM  TO WS-EDIT-CCOCOM.
+           MOVE YOYCTL-CC2DEP  TO WS-EDIT-CC2DEP.
+           MOVE RETOURB-Y1-DAN TO WS-EDIT-DAN1.
+           MOVE RETOURB-Y2-DAN TO WS-EDIT-DAN2.
+           MOVE SPACES TO RPT-LINE.
+           STRING 'COMMUNE '     DELIMITED SIZE
+                  WS-EDIT-CCOCOM DELIMITED SIZE
+                  '/'            DELIMITED SIZE
+                  WS-EDIT-CC2DEP DELIMITED SIZE
+                  ' DAN '        DELIMITED SIZE
+                  WS-EDIT-DAN1   DELIMITED SIZE
+                  ' VS '         DELIMITED SIZE
+                  WS-EDIT-DAN2   DELIMITED SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+
+           MOVE WS-DELTA-MBACOM TO WS-EDIT-DELTA.
+           PERFORM 2210-PRINT-DELTA-LINE THRU 2210-EXIT.
+       2200-EXIT.
+           EXIT.
+
+       2210-PRINT-DELTA-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING '    MBACOM DELTA=' DELIMITED SIZE
+                  WS-EDIT-DELTA        DELIMITED SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+
+           MOVE WS-DELTA-MBADEP TO WS-EDIT-DELTA.
+           MOVE SPACES TO RPT-LINE.
+           STRING '    MBADEP DELTA=' DELIMITED SIZE
+                  WS-EDIT-DELTA        DELIMITED SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+
+           MOVE WS-DELTA-MBAREG TO WS-EDIT-DELTA.
+           MOVE SPACES TO RPT-LINE.
+           STRING '    MBAREG DELTA=' DELIMITED SIZE
+                  WS-EDIT-DELTA        DELIMITED SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+
+           MOVE WS-DELTA-MBASYN TO WS-EDIT-DELTA.
+           MOVE SPACES TO RPT-LINE.
+           STRING '    MBASYN DELTA=' DELIMITED SIZE
+                  WS-EDIT-DELTA        DELIMITED SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+
+           MOVE WS-DELTA-MBACU  TO WS-EDIT-DELTA.
+           MOVE SPACES TO RPT-LINE.
+           STRING '    MBACU  DELTA=' DELIMITED SIZE
+                  WS-EDIT-DELTA        DELIMITED SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+
+           MOVE WS-DELTA-MBATSE TO WS-EDIT-DELTA.
+           MOVE SPACES TO RPT-LINE.
+           STRING '    MBATSE DELTA=' DELIMITED SIZE
+                  WS-EDIT-DELTA        DELIMITED SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+       2210-EXIT.
+           EXIT.
+
+       2100-READ-CONTROL.
+           READ YOYCTL
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE YOYCTL.
+           CLOSE YOYRPT.
+           DISPLAY 'TAXYOY DONE - COMMUNES PROCESSED: '
+                   WS-CTL-PROCESSED
+                   ' REJECTED: ' WS-CTL-REJECTED.
+       9000-EXIT.
+           EXIT.
