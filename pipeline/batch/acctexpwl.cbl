@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTXWL.
+      ******************************************************************
+      * Scans ACCTFILE for accounts whose ACCT-EXPIRAION-DATE falls
+      * within the next WS-WINDOW-DAYS days (a 3-digit PARM on the
+      * command line, e.g. 060 or 090 - defaults to 060 when no PARM
+      * is supplied) and prints a renewal worklist so reissue mailings
+      * go out before the cards lapse.  An account is left off the
+      * worklist when its ACCT-REISSUE-DATE falls on or after the
+      * start of the current renewal window (ACCT-EXPIRAION-DATE minus
+      * the window) - the reissue for this expiration has already been
+      * requested/mailed, so a repeat mailing is not needed.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTFILE ASSIGN TO ACCTFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS FD-ACCT-ID
+                  FILE STATUS IS WS-STATUS.
+           SELECT XWLRPT ASSIGN TO XWLRPT
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCTFILE.
+       01  FD-ACCTFILE-REC.
+           05 FD-ACCT-ID                        PIC 9(11).
+           05 FD-ACCT-DATA                      PIC X(289).
+
+       FD  XWLRPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       COPY CVACT01Y.
+       01  WS-STATUS                PIC XX.
+       01  WS-RPT-STATUS            PIC XX.
+       01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WS-EOF                        VALUE 'Y'.
+
+       01  WS-PARM-RAW              PIC X(10).
+       01  WS-WINDOW-DAYS           PIC 9(03) VALUE 60.
+
+       01  WS-TODAY-RAW             PIC 9(08).
+       01  WS-TODAY-CCYYMMDD        PIC X(10).
+
+       COPY CODATECN.
+       COPY CODATARI.
+
+       01  WS-DAYS-TO-EXPIRE        PIC S9(08).
+       01  WS-WINDOW-START-DATE     PIC X(10).
+       01  WS-CTL-SELECTED          PIC 9(09) COMP VALUE 0.
+       01  WS-CTL-EXCLUDED          PIC 9(09) COMP VALUE 0.
+       01  WS-EDIT-ACCT-ID          PIC Z(10)9.
+       01  WS-EDIT-DAYS             PIC ---9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-ACCOUNT
+               UNTIL WS-EOF.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-PARM-RAW FROM COMMAND-LINE.
+           IF WS-PARM-RAW(1:3) IS NUMERIC
+               MOVE WS-PARM-RAW(1:3) TO WS-WINDOW-DAYS
+           END-IF.
+
+           ACCEPT WS-TODAY-RAW FROM DATE YYYYMMDD.
+           MOVE '1' TO CODATECN-TYPE.
+           MOVE WS-TODAY-RAW TO CODATECN-INP-DATE.
+           MOVE '2' TO CODATECN-OUTTYPE.
+           CALL 'COBDATFT' USING CODATECN-REC.
+           MOVE CODATECN-0UT-DATE TO WS-TODAY-CCYYMMDD.
+
+           OPEN INPUT ACCTFILE.
+           OPEN OUTPUT XWLRPT.
+           MOVE SPACES TO RPT-LINE.
+           STRING 'ACCOUNT EXPIRATION / REISSUE WORKLIST'
+               DELIMITED SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           PERFORM 2100-READ-ACCOUNT THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * Select the account onto the worklist when its expiration date
+      * falls inside the window and it has not already been reissued.
+      *---------------------------------------------------------------*
+       2000-PROCESS-ACCOUNT.
+           MOVE 'D'                 TO CODATARI-FUNCTION.
+           MOVE ACCT-EXPIRAION-DATE TO CODATARI-DATE1.
+           MOVE WS-TODAY-CCYYMMDD   TO CODATARI-DATE2.
+           CALL 'COBDATAR' USING CODATARI-REC.
+           MOVE CODATARI-DAYS TO WS-DAYS-TO-EXPIRE.
+
+           IF CODATARI-ERROR-MSG = SPACES
+              AND WS-DAYS-TO-EXPIRE >= 0
+              AND WS-DAYS-TO-EXPIRE <= WS-WINDOW-DAYS
+               MOVE 'S'                  TO CODATARI-FUNCTION
+               MOVE ACCT-EXPIRAION-DATE  TO CODATARI-DATE1
+               MOVE WS-WINDOW-DAYS       TO CODATARI-DAYS
+               CALL 'COBDATAR' USING CODATARI-REC
+               MOVE CODATARI-OUT-DATE TO WS-WINDOW-START-DATE
+
+               IF ACCT-REISSUE-DATE NOT = SPACES
+                  AND ACCT-REISSUE-DATE >= WS-WINDOW-START-DATE
+                   ADD 1 TO WS-CTL-EXCLUDED
+               ELSE
+                   ADD 1 TO WS-CTL-SELECTED
+                   PERFORM 2200-PRINT-WORKLIST-LINE THRU 2200-EXIT
+               END-IF
+           END-IF.
+           PERFORM 2100-READ-ACCOUNT THRU 2100-EXIT.
+
+       2100-READ-ACCOUNT.
+           READ ACCTFILE INTO ACCOUNT-RECORD
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2200-PRINT-WORKLIST-LINE.
+           MOVE ACCT-ID           TO WS-EDIT-ACCT-ID.
+           MOVE WS-DAYS-TO-EXPIRE TO WS-EDIT-DAYS.
+           MOVE SPACES TO RPT-LINE.
+           STRING 'ACCT-ID '           DELIMITED SIZE
+                  WS-EDIT-ACCT-ID      DELIMITED SIZE
+                  ' EXPIRES '          DELIMITED SIZE
+                  ACCT-EXPIRAION-DATE  DELIMITED SIZE
+                  ' (IN '              DELIMITED SIZE
+                  WS-EDIT-DAYS         DELIMITED SIZE
+                  ' DAYS) LAST REISSUE ' DELIMITED SIZE
+                  ACCT-REISSUE-DATE    DELIMITED SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+       2200-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE ACCTFILE.
+           CLOSE XWLRPT.
+           DISPLAY 'ACCTXWL DONE - SELECTED: ' WS-CTL-SELECTED
+                   ' EXCLUDED (ALREADY REISSUED): ' WS-CTL-EXCLUDED.
+       9000-EXIT.
+           EXIT.
