@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTRCON.
+      ******************************************************************
+      * Walks ACCTFILE end to end (keyed sequentially by FD-ACCT-ID)
+      * and:
+      *   - flags any account where this cycle's activity does not
+      *     reconcile to ACCT-CURR-BAL.  The reconciliation rule is
+      *     ACCT-CURR-BAL = ACCT-CURR-CYC-DEBIT - ACCT-CURR-CYC-CREDIT,
+      *     i.e. ACCT-CURR-BAL is treated as the running balance for
+      *     the open cycle (debits raise it, credits/payments lower
+      *     it);
+      *   - rolls ACCT-CURR-BAL and ACCT-CREDIT-LIMIT into file-level
+      *     control totals for tie-out against the general-ledger feed.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTFILE ASSIGN TO ACCTFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS FD-ACCT-ID
+                  FILE STATUS IS WS-STATUS.
+           SELECT RCONRPT ASSIGN TO RCONRPT
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCTFILE.
+       01  FD-ACCTFILE-REC.
+           05 FD-ACCT-ID                        PIC 9(11).
+           05 FD-ACCT-DATA                      PIC X(289).
+
+       FD  RCONRPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       COPY CVACT01Y.
+       01  WS-STATUS                PIC XX.
+       01  WS-RPT-STATUS            PIC XX.
+       01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WS-EOF                        VALUE 'Y'.
+
+       01  WS-CALC-BAL              PIC S9(10)V99.
+       01  WS-BAL-DIFF              PIC S9(10)V99.
+
+       01  WS-CTL-ACCT-COUNT        PIC 9(09) COMP VALUE 0.
+       01  WS-CTL-EXCEPT-COUNT      PIC 9(09) COMP VALUE 0.
+       01  WS-CTL-TOT-CURR-BAL      PIC S9(12)V99 VALUE 0.
+       01  WS-CTL-TOT-CREDIT-LIMIT  PIC S9(12)V99 VALUE 0.
+       01  WS-CTL-TOT-CASH-LIMIT    PIC S9(12)V99 VALUE 0.
+
+       01  WS-EDIT-ACCT-ID          PIC Z(10)9.
+       01  WS-EDIT-AMOUNT           PIC -(10)9.99.
+       01  WS-EDIT-TOTAL            PIC -(12)9.99.
+       01  WS-EDIT-COUNT            PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-ACCOUNT
+               UNTIL WS-EOF.
+           PERFORM 8000-PRINT-CONTROL-TOTALS THRU 8000-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ACCTFILE.
+           OPEN OUTPUT RCONRPT.
+           MOVE SPACES TO RPT-LINE.
+           STRING 'ACCTFILE BALANCE RECONCILIATION REPORT'
+               DELIMITED SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           PERFORM 2100-READ-ACCOUNT THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * Reconcile one account and roll it into the control totals.
+      *---------------------------------------------------------------*
+       2000-PROCESS-ACCOUNT.
+           ADD 1 TO WS-CTL-ACCT-COUNT.
+           ADD ACCT-CURR-BAL      TO WS-CTL-TOT-CURR-BAL.
+           ADD ACCT-CREDIT-LIMIT  TO WS-CTL-TOT-CREDIT-LIMIT.
+           ADD ACCT-CASH-CREDIT-LIMIT TO WS-CTL-TOT-CASH-LIMIT.
+           COMPUTE WS-CALC-BAL =
+                   ACCT-CURR-CYC-DEBIT - ACCT-CURR-CYC-CREDIT.
+           IF WS-CALC-BAL NOT = ACCT-CURR-BAL
+               ADD 1 TO WS-CTL-EXCEPT-COUNT
+               COMPUTE WS-BAL-DIFF = ACCT-CURR-BAL - WS-CALC-BAL
+               PERFORM 2200-PRINT-EXCEPTION THRU 2200-EXIT
+           END-IF.
+           PERFORM 2100-READ-ACCOUNT THRU 2100-EXIT.
+
+       2100-READ-ACCOUNT.
+           READ ACCTFILE INTO ACCOUNT-RECORD
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2200-PRINT-EXCEPTION.
+           MOVE ACCT-ID       TO WS-EDIT-ACCT-ID.
+           MOVE ACCT-CURR-BAL TO WS-EDIT-AMOUNT.
+           MOVE SPACES TO RPT-LINE.
+           STRING 'EXCEPTION ACCT-ID ' DELIMITED SIZE
+                  WS-EDIT-ACCT-ID      DELIMITED SIZE
+                  ' CURR-BAL='         DELIMITED SIZE
+                  WS-EDIT-AMOUNT       DELIMITED SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+
+           MOVE WS-CALC-BAL TO WS-EDIT-AMOUNT.
+           MOVE WS-BAL-DIFF TO WS-EDIT-TOTAL.
+           MOVE SPACES TO RPT-LINE.
+           STRING '    EXPECTED BAL (DEBIT-CREDIT)=' DELIMITED SIZE
+                  WS-EDIT-AMOUNT                      DELIMITED SIZE
+                  ' DIFF='                             DELIMITED SIZE
+                  WS-EDIT-TOTAL                        DELIMITED SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+       2200-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * File-level control totals for balancing sign-off.
+      *---------------------------------------------------------------*
+       8000-PRINT-CONTROL-TOTALS.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING 'CONTROL TOTALS' DELIMITED SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+
+           MOVE WS-CTL-ACCT-COUNT TO WS-EDIT-COUNT.
+           MOVE SPACES TO RPT-LINE.
+           STRING 'ACCOUNTS PROCESSED . . . . . ' DELIMITED SIZE
+                  WS-EDIT-COUNT                   DELIMITED SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+
+           MOVE WS-CTL-EXCEPT-COUNT TO WS-EDIT-COUNT.
+           MOVE SPACES TO RPT-LINE.
+           STRING 'RECONCILIATION EXCEPTIONS . ' DELIMITED SIZE
+                  WS-EDIT-COUNT                   DELIMITED SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+
+           MOVE WS-CTL-TOT-CURR-BAL TO WS-EDIT-TOTAL.
+           MOVE SPACES TO RPT-LINE.
+           STRING 'TOTAL CURRENT BALANCE  . . . ' DELIMITED SIZE
+                  WS-EDIT-TOTAL                   DELIMITED SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+
+           MOVE WS-CTL-TOT-CREDIT-LIMIT TO WS-EDIT-TOTAL.
+           MOVE SPACES TO RPT-LINE.
+           STRING 'TOTAL CREDIT LIMIT . . . . . ' DELIMITED SIZE
+                  WS-EDIT-TOTAL                   DELIMITED SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+
+           MOVE WS-CTL-TOT-CASH-LIMIT TO WS-EDIT-TOTAL.
+           MOVE SPACES TO RPT-LINE.
+           STRING 'TOTAL CASH CREDIT LIMIT  . . ' DELIMITED SIZE
+                  WS-EDIT-TOTAL                   DELIMITED SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+       8000-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE ACCTFILE.
+           CLOSE RCONRPT.
+           DISPLAY 'ACCTRCON DONE - ACCOUNTS: ' WS-CTL-ACCT-COUNT
+                   ' EXCEPTIONS: ' WS-CTL-EXCEPT-COUNT.
+       9000-EXIT.
+           EXIT.
