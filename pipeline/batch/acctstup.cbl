@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTSTUP.
+      ******************************************************************
+      * Applies account status changes from a driving control file
+      * (STUPCTL: ACCT-ID, new status, effective date, reason code) to
+      * ACCTFILE, and writes an ACCT-STATUS-HIST-RECORD (CVACT04Y) for
+      * every account whose ACCT-ACTIVE-STATUS actually changes, so
+      * compliance can trace when and why a status change happened
+      * instead of only ever seeing today's flag.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUPCTL ASSIGN TO STUPCTL
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-CTL-STATUS.
+           SELECT ACCTFILE ASSIGN TO ACCTFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS FD-ACCT-ID
+                  FILE STATUS IS WS-STATUS.
+           SELECT ACCTHIST ASSIGN TO ACCTHIST
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-HIST-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUPCTL
+           RECORDING MODE IS F.
+       01  STUPCTL-REC.
+           05  STUPCTL-ACCT-ID               PIC 9(11).
+           05  STUPCTL-NEW-STATUS            PIC X(01).
+           05  STUPCTL-EFFECTIVE-DATE        PIC X(10).
+           05  STUPCTL-REASON-CODE           PIC X(04).
+
+       FD  ACCTFILE.
+       01  FD-ACCTFILE-REC.
+           05 FD-ACCT-ID                        PIC 9(11).
+           05 FD-ACCT-DATA                      PIC X(289).
+
+       FD  ACCTHIST
+           RECORDING MODE IS F.
+           COPY CVACT04Y.
+
+       WORKING-STORAGE SECTION.
+       COPY CVACT01Y.
+       01  WS-STATUS                PIC XX.
+       01  WS-CTL-STATUS            PIC XX.
+       01  WS-HIST-STATUS           PIC XX.
+       01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WS-EOF                        VALUE 'Y'.
+
+       01  WS-OLD-STATUS            PIC X(01).
+       01  WS-CTL-UPDATED           PIC 9(09) COMP VALUE 0.
+       01  WS-CTL-UNCHANGED         PIC 9(09) COMP VALUE 0.
+       01  WS-CTL-REJECTED          PIC 9(09) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-APPLY-STATUS-CHANGE
+               UNTIL WS-EOF.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT STUPCTL.
+           OPEN I-O ACCTFILE.
+           OPEN EXTEND ACCTHIST.
+           PERFORM 2100-READ-CONTROL THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * Look up the account, validate the requested status, and only
+      * REWRITE/log a history record when the status actually moves.
+      *---------------------------------------------------------------*
+       2000-APPLY-STATUS-CHANGE.
+           MOVE STUPCTL-ACCT-ID TO FD-ACCT-ID.
+           READ ACCTFILE INTO ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY 'ACCTSTUP: ACCT-ID ' STUPCTL-ACCT-ID
+                           ' NOT ON FILE - RECORD REJECTED'
+                   ADD 1 TO WS-CTL-REJECTED
+               NOT INVALID KEY
+                   PERFORM 2200-VALIDATE-AND-UPDATE THRU 2200-EXIT
+           END-READ.
+           PERFORM 2100-READ-CONTROL THRU 2100-EXIT.
+
+       2200-VALIDATE-AND-UPDATE.
+           IF STUPCTL-NEW-STATUS NOT = 'Y' AND NOT = 'N'
+              AND NOT = 'C' AND NOT = 'F'
+               DISPLAY 'ACCTSTUP: ACCT-ID ' STUPCTL-ACCT-ID
+                       ' INVALID NEW STATUS "' STUPCTL-NEW-STATUS
+                       '" - RECORD REJECTED'
+               ADD 1 TO WS-CTL-REJECTED
+               GO TO 2200-EXIT
+           END-IF.
+
+           IF STUPCTL-NEW-STATUS = ACCT-ACTIVE-STATUS
+               ADD 1 TO WS-CTL-UNCHANGED
+               GO TO 2200-EXIT
+           END-IF.
+
+           MOVE ACCT-ACTIVE-STATUS  TO WS-OLD-STATUS.
+           MOVE STUPCTL-NEW-STATUS  TO ACCT-ACTIVE-STATUS.
+           MOVE ACCOUNT-RECORD      TO FD-ACCTFILE-REC.
+           REWRITE FD-ACCTFILE-REC
+               INVALID KEY
+                   DISPLAY 'ACCTSTUP: ACCT-ID ' STUPCTL-ACCT-ID
+                           ' REWRITE FAILED - RECORD REJECTED'
+                   ADD 1 TO WS-CTL-REJECTED
+               NOT INVALID KEY
+                   ADD 1 TO WS-CTL-UPDATED
+                   PERFORM 2250-WRITE-HIST-RECORD THRU 2250-EXIT
+           END-REWRITE.
+       2200-EXIT.
+           EXIT.
+
+       2250-WRITE-HIST-RECORD.
+           MOVE SPACES TO ACCT-STATUS-HIST-RECORD.
+           MOVE STUPCTL-ACCT-ID          TO ASH-ACCT-ID.
+           MOVE WS-OLD-STATUS             TO ASH-OLD-STATUS.
+           MOVE STUPCTL-NEW-STATUS        TO ASH-NEW-STATUS.
+           MOVE STUPCTL-EFFECTIVE-DATE    TO ASH-EFFECTIVE-DATE.
+           MOVE STUPCTL-REASON-CODE       TO ASH-REASON-CODE.
+           WRITE ACCT-STATUS-HIST-RECORD.
+       2250-EXIT.
+           EXIT.
+
+       2100-READ-CONTROL.
+           READ STUPCTL
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE STUPCTL.
+           CLOSE ACCTFILE.
+           CLOSE ACCTHIST.
+           DISPLAY 'ACCTSTUP DONE - UPDATED: ' WS-CTL-UPDATED
+                   ' UNCHANGED: ' WS-CTL-UNCHANGED
+                   ' REJECTED: ' WS-CTL-REJECTED.
+       9000-EXIT.
+           EXIT.
