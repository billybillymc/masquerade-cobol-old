@@ -1,39 +1,192 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SEEDFILE.
+      ******************************************************************
+      * Bulk-loads ACCTFILE from a driving sequential extract of
+      * account field values (ACCTSEED), one ACCOUNT-RECORD per input
+      * record, so a QA copy of ACCTFILE can be repopulated for a test
+      * cycle without editing this program.
+      *
+      * A restart count may be supplied on the command line - the
+      * count of ACCTSEED records already loaded by an earlier run
+      * that abended partway through.  Those records are skipped
+      * without being reloaded, ACCTFILE/ACCTHIST are opened for
+      * extend instead of being reset, and SEEDCHKP is appended to
+      * rather than overwritten, so a rerun never collides with rows
+      * the earlier run already wrote against the unique FD-ACCT-ID
+      * key.  Every WS-CHECKPOINT-INTERVAL records loaded (and once
+      * more at end of job) the absolute ACCTSEED position reached so
+      * far is logged to SEEDCHKP for use as the restart count on a
+      * subsequent run.
+      ******************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT ACCTSEED ASSIGN TO ACCTSEED
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-SEED-STATUS.
            SELECT ACCTFILE ASSIGN TO ACCTFILE
                   ORGANIZATION IS INDEXED
                   ACCESS MODE IS SEQUENTIAL
                   RECORD KEY IS FD-ACCT-ID
                   FILE STATUS IS WS-STATUS.
+           SELECT ACCTHIST ASSIGN TO ACCTHIST
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-HIST-STATUS.
+           SELECT SEEDCHKP ASSIGN TO SEEDCHKP
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-CHKP-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  ACCTSEED
+           RECORDING MODE IS F.
+           COPY CVACT01Y REPLACING ACCOUNT-RECORD BY SEED-ACCOUNT-REC.
+
        FD  ACCTFILE.
        01  FD-ACCTFILE-REC.
            05 FD-ACCT-ID                        PIC 9(11).
            05 FD-ACCT-DATA                      PIC X(289).
+
+       FD  ACCTHIST
+           RECORDING MODE IS F.
+           COPY CVACT04Y.
+
+       FD  SEEDCHKP
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CHKP-LINE                PIC X(80).
+
        WORKING-STORAGE SECTION.
        COPY CVACT01Y.
        01  WS-STATUS                PIC XX.
+       01  WS-SEED-STATUS           PIC XX.
+       01  WS-HIST-STATUS           PIC XX.
+       01  WS-CHKP-STATUS           PIC XX.
+       01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WS-EOF                        VALUE 'Y'.
+       01  WS-RECS-LOADED           PIC 9(09) COMP VALUE 0.
+       01  WS-RECS-READ             PIC 9(09) COMP VALUE 0.
+
+       01  WS-PARM-RAW              PIC X(10).
+       01  WS-PARM-RESTART          PIC 9(09) VALUE 0.
+       01  WS-ABS-POSITION          PIC 9(09).
+       01  WS-CHECKPOINT-INTERVAL   PIC 9(05) VALUE 00100.
+       01  WS-CHECKPOINT-REM        PIC 9(05).
+       01  WS-CHECKPOINT-QUOT       PIC 9(09).
+       01  WS-SKIP-CTR              PIC 9(09) COMP VALUE 0.
+       01  WS-EDIT-POSITION         PIC Z(08)9.
+
        PROCEDURE DIVISION.
-           OPEN OUTPUT ACCTFILE.
-           INITIALIZE ACCOUNT-RECORD.
-           MOVE 12345678901       TO ACCT-ID.
-           MOVE 'Y'              TO ACCT-ACTIVE-STATUS.
-           MOVE 5000.00          TO ACCT-CURR-BAL.
-           MOVE 10000.00         TO ACCT-CREDIT-LIMIT.
-           MOVE 2000.00          TO ACCT-CASH-CREDIT-LIMIT.
-           MOVE '2020-01-15'     TO ACCT-OPEN-DATE.
-           MOVE '2026-01-15'     TO ACCT-EXPIRAION-DATE.
-           MOVE '2024-06-01'     TO ACCT-REISSUE-DATE.
-           MOVE 500.00           TO ACCT-CURR-CYC-CREDIT.
-           MOVE 0.00             TO ACCT-CURR-CYC-DEBIT.
-           MOVE '10001     '     TO ACCT-ADDR-ZIP.
-           MOVE 'GRP001    '     TO ACCT-GROUP-ID.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 1500-SKIP-RESTART-RECORDS THRU 1500-EXIT.
+           PERFORM 2000-LOAD-ACCOUNTS
+               UNTIL WS-EOF.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-PARM-RAW FROM COMMAND-LINE.
+           IF WS-PARM-RAW(1:9) IS NUMERIC
+               MOVE WS-PARM-RAW(1:9) TO WS-PARM-RESTART
+           END-IF.
+
+           OPEN INPUT ACCTSEED.
+           IF WS-PARM-RESTART > 0
+               OPEN I-O ACCTFILE
+               OPEN EXTEND ACCTHIST
+               OPEN EXTEND SEEDCHKP
+           ELSE
+               OPEN OUTPUT ACCTFILE
+               OPEN OUTPUT ACCTHIST
+               OPEN OUTPUT SEEDCHKP
+           END-IF.
+           PERFORM 2100-READ-SEED THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * Discard the ACCTSEED records an earlier run already loaded.
+      *---------------------------------------------------------------*
+       1500-SKIP-RESTART-RECORDS.
+           MOVE 0 TO WS-SKIP-CTR.
+           PERFORM 1510-SKIP-ONE-RECORD
+               UNTIL WS-SKIP-CTR >= WS-PARM-RESTART
+                  OR WS-EOF.
+       1500-EXIT.
+           EXIT.
+
+       1510-SKIP-ONE-RECORD.
+           ADD 1 TO WS-SKIP-CTR.
+           PERFORM 2100-READ-SEED THRU 2100-EXIT.
+
+      *---------------------------------------------------------------*
+      * One driving-file record in, one ACCOUNT-RECORD out, plus an
+      * INIT status-history record so the initial status is on record
+      * the same as any later status change would be.
+      *---------------------------------------------------------------*
+       2000-LOAD-ACCOUNTS.
+           MOVE SEED-ACCOUNT-REC TO ACCOUNT-RECORD.
            MOVE ACCOUNT-RECORD   TO FD-ACCTFILE-REC.
-           WRITE FD-ACCTFILE-REC.
+           WRITE FD-ACCTFILE-REC
+               INVALID KEY
+                   DISPLAY 'SEEDFILE: DUPLICATE ACCT-ID '
+                           ACCT-ID IN ACCOUNT-RECORD
+                           ' - RECORD SKIPPED'
+               NOT INVALID KEY
+                   ADD 1 TO WS-RECS-LOADED
+                   PERFORM 2050-WRITE-HIST-RECORD THRU 2050-EXIT
+           END-WRITE.
+           ADD 1 TO WS-RECS-READ.
+           COMPUTE WS-ABS-POSITION = WS-PARM-RESTART + WS-RECS-READ.
+           DIVIDE WS-RECS-READ BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOT
+               REMAINDER WS-CHECKPOINT-REM.
+           IF WS-CHECKPOINT-REM = 0
+               PERFORM 2060-WRITE-CHECKPOINT THRU 2060-EXIT
+           END-IF.
+           PERFORM 2100-READ-SEED THRU 2100-EXIT.
+
+       2050-WRITE-HIST-RECORD.
+           MOVE SPACES TO ACCT-STATUS-HIST-RECORD.
+           MOVE ACCT-ID IN ACCOUNT-RECORD    TO ASH-ACCT-ID.
+           MOVE SPACES                       TO ASH-OLD-STATUS.
+           MOVE ACCT-ACTIVE-STATUS IN ACCOUNT-RECORD
+               TO ASH-NEW-STATUS.
+           MOVE ACCT-OPEN-DATE IN ACCOUNT-RECORD
+               TO ASH-EFFECTIVE-DATE.
+           MOVE 'INIT'                        TO ASH-REASON-CODE.
+           WRITE ACCT-STATUS-HIST-RECORD.
+       2050-EXIT.
+           EXIT.
+
+       2060-WRITE-CHECKPOINT.
+           MOVE WS-ABS-POSITION TO WS-EDIT-POSITION.
+           MOVE SPACES TO CHKP-LINE.
+           STRING 'CHECKPOINT - ACCTSEED POSITION ' DELIMITED SIZE
+                  WS-EDIT-POSITION                  DELIMITED SIZE
+               INTO CHKP-LINE
+           END-STRING.
+           WRITE CHKP-LINE.
+       2060-EXIT.
+           EXIT.
+
+       2100-READ-SEED.
+           READ ACCTSEED
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           IF WS-RECS-READ > 0
+               PERFORM 2060-WRITE-CHECKPOINT THRU 2060-EXIT
+           END-IF.
+           CLOSE ACCTSEED.
            CLOSE ACCTFILE.
-           DISPLAY 'SEED DONE'.
-           STOP RUN.
+           CLOSE ACCTHIST.
+           CLOSE SEEDCHKP.
+           DISPLAY 'SEED DONE - RECORDS LOADED THIS RUN: '
+                   WS-RECS-LOADED
+                   ' RESTART POSITION WAS: ' WS-PARM-RESTART.
+       9000-EXIT.
+           EXIT.
