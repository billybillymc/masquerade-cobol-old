@@ -1,33 +1,282 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TAXEDRV2.
+      ******************************************************************
+      * Drives EFITA3B8 over a control file of commune/departement/
+      * year combinations (TAXCTL) instead of a single hardcoded
+      * COMBAT record, writing each run's WS-RETOUR result to TAXOUT
+      * so every commune we need a tax base for can go through in one
+      * job instead of someone copying this program and editing the
+      * literals by hand.  Any call that comes back with a non-zero
+      * CR or RC has its full COMBAT request plus the CR/RC values
+      * written to TAXREJ instead of stopping the run, so a batch of
+      * rejects can be reviewed and resubmitted without reconstructing
+      * the input from a console log.
+      *
+      * The run mode passed to EFITA3B8 as WS-PARM is taken from the
+      * command line and validated against the modes EFITA3B8 accepts
+      * ('B' - final/filed computation, 'S' - simulation) instead of
+      * always being hardcoded to 'B'.  Simulation-mode results are
+      * written to TAXOUTS, a separate file from the final-filed
+      * results on TAXOUT, so a test run can never be mistaken for a
+      * filed one.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TAXCTL ASSIGN TO TAXCTL
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-CTL-STATUS.
+           SELECT TAXOUT ASSIGN TO TAXOUT
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-OUT-STATUS.
+           SELECT TAXOUTS ASSIGN TO TAXOUTS
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-OUTS-STATUS.
+           SELECT TAXREJ ASSIGN TO TAXREJ
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-REJ-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TAXCTL
+           RECORDING MODE IS F.
+       01  TAXCTL-REC.
+           05  TAXCTL-CCOCOM             PIC 9(03).
+           05  TAXCTL-CC2DEP             PIC 9(02).
+           05  TAXCTL-DAN                PIC 9(04).
+
+       FD  TAXOUT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-LINE                      PIC X(132).
+
+       FD  TAXOUTS
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-LINE-SIM                  PIC X(132).
+
+       FD  TAXREJ
+           RECORDING MODE IS F.
+       01  TAXREJ-REC.
+           05  TAXREJ-COMBAT             PIC X(600).
+           05  TAXREJ-CR                 PIC 9(2).
+           05  TAXREJ-RC                 PIC 9(2).
+
        WORKING-STORAGE SECTION.
        01 COMBAT GLOBAL.
-          COPY XCOMBAT  REPLACING 'X' BY COMBAT.
+          COPY XCOMBAT  REPLACING ==:X:== BY ==COMBAT==.
        01 RETOURB GLOBAL.
-          COPY XRETB    REPLACING 'X' BY RETOURB.
+          COPY XRETB    REPLACING ==:X:== BY ==RETOURB==.
        01 WS-COMBAT              PIC X(600).
        01 WS-RETOUR              PIC X(600).
        01 WS-CR                  PIC 9(2) VALUE 0.
        01 WS-RC                  PIC 9(2) VALUE 0.
        01 WS-PARM                PIC X VALUE 'B'.
+           88  WS-PARM-FINAL              VALUE 'B'.
+           88  WS-PARM-SIMULATION         VALUE 'S'.
+           88  WS-PARM-VALID              VALUE 'B' 'S'.
+
+       01  WS-PARM-RAW               PIC X(10).
+
+       01  WS-CTL-STATUS             PIC XX.
+       01  WS-OUT-STATUS             PIC XX.
+       01  WS-OUTS-STATUS            PIC XX.
+       01  WS-REJ-STATUS             PIC XX.
+       01  WS-EOF-SW                 PIC X(01) VALUE 'N'.
+           88  WS-EOF                         VALUE 'Y'.
+       01  WS-CTL-PROCESSED          PIC 9(09) COMP VALUE 0.
+       01  WS-CTL-REJECTED           PIC 9(09) COMP VALUE 0.
+
+       01  WS-RPT-BUFFER             PIC X(132).
+
+       01  WS-EDIT-CCOCOM            PIC 999.
+       01  WS-EDIT-CC2DEP            PIC 99.
+       01  WS-EDIT-DAN               PIC 9999.
+       01  WS-EDIT-CR                PIC 99.
+       01  WS-EDIT-RC                PIC 99.
+       01  WS-EDIT-AMOUNT            PIC -(9)9.99.
+
        PROCEDURE DIVISION.
-      * Use the actual copybook structure to set fields correctly
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-COMMUNE
+               UNTIL WS-EOF.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-PARM-RAW FROM COMMAND-LINE.
+           IF WS-PARM-RAW(1:1) NOT = SPACE
+               MOVE WS-PARM-RAW(1:1) TO WS-PARM
+           END-IF.
+           IF NOT WS-PARM-VALID
+               DISPLAY 'TAXEDRV2: INVALID RUN MODE "' WS-PARM
+                       '" - DEFAULTING TO FINAL MODE B'
+               MOVE 'B' TO WS-PARM
+           END-IF.
+
+           OPEN INPUT TAXCTL.
+           IF WS-PARM-SIMULATION
+               OPEN OUTPUT TAXOUTS
+           ELSE
+               OPEN OUTPUT TAXOUT
+           END-IF.
+           OPEN OUTPUT TAXREJ.
+           MOVE SPACES TO WS-RPT-BUFFER.
+           STRING 'EFITA3B8 TAX-BASE RUN RESULTS - MODE '
+                                                DELIMITED SIZE
+                  WS-PARM                       DELIMITED SIZE
+               INTO WS-RPT-BUFFER
+           END-STRING.
+           PERFORM 2250-WRITE-RPT-LINE THRU 2250-EXIT.
+           PERFORM 2100-READ-CONTROL THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * Build one COMBAT request from the control record, call
+      * EFITA3B8, and write the result to TAXOUT.
+      *---------------------------------------------------------------*
+       2000-PROCESS-COMMUNE.
            INITIALIZE COMBAT.
-           MOVE '2'    TO COMBAT-CCOBNB.
-           MOVE '2018' TO COMBAT-DAN.
-           MOVE '75'   TO COMBAT-CC2DEP.
-           MOVE '1'    TO COMBAT-CCODIR.
-           MOVE '056'  TO COMBAT-CCOCOM.
-           MOVE 0      TO COMBAT-MBACOM.
-           MOVE 0      TO COMBAT-MBADEP.
-           MOVE 0      TO COMBAT-MBAREG.
-           MOVE 0      TO COMBAT-MBASYN.
-           MOVE 0      TO COMBAT-MBACU.
-           MOVE 0      TO COMBAT-MBATSE.
+           MOVE '2'              TO COMBAT-CCOBNB.
+           MOVE TAXCTL-DAN       TO COMBAT-DAN.
+           MOVE TAXCTL-CC2DEP    TO COMBAT-CC2DEP.
+           MOVE '1'              TO COMBAT-CCODIR.
+           MOVE TAXCTL-CCOCOM    TO COMBAT-CCOCOM.
+           MOVE 0                TO COMBAT-MBACOM.
+           MOVE 0                TO COMBAT-MBADEP.
+           MOVE 0                TO COMBAT-MBAREG.
+           MOVE 0                TO COMBAT-MBASYN.
+           MOVE 0                TO COMBAT-MBACU.
+           MOVE 0                TO COMBAT-MBATSE.
            MOVE COMBAT TO WS-COMBAT.
            CALL 'EFITA3B8' USING
                WS-COMBAT WS-RETOUR WS-CR WS-RC WS-PARM.
-           DISPLAY 'CR=' WS-CR.
-           DISPLAY 'RC=' WS-RC.
-           STOP RUN.
+           MOVE WS-RETOUR TO RETOURB.
+           ADD 1 TO WS-CTL-PROCESSED.
+           IF WS-CR NOT = 0 OR WS-RC NOT = 0
+               PERFORM 2300-WRITE-REJECT THRU 2300-EXIT
+           ELSE
+               PERFORM 2200-PRINT-RESULT THRU 2200-EXIT
+           END-IF.
+           PERFORM 2100-READ-CONTROL THRU 2100-EXIT.
+
+      *---------------------------------------------------------------*
+      * Save the full COMBAT request plus the CR/RC that rejected it
+      * so it can be reviewed and resubmitted later.
+      *---------------------------------------------------------------*
+       2300-WRITE-REJECT.
+           MOVE WS-COMBAT TO TAXREJ-COMBAT.
+           MOVE WS-CR     TO TAXREJ-CR.
+           MOVE WS-RC     TO TAXREJ-RC.
+           WRITE TAXREJ-REC.
+           ADD 1 TO WS-CTL-REJECTED.
+       2300-EXIT.
+           EXIT.
+
+       2200-PRINT-RESULT.
+           MOVE TAXCTL-CCOCOM  TO WS-EDIT-CCOCOM.
+           MOVE TAXCTL-CC2DEP  TO WS-EDIT-CC2DEP.
+           MOVE TAXCTL-DAN     TO WS-EDIT-DAN.
+           MOVE WS-CR          TO WS-EDIT-CR.
+           MOVE WS-RC          TO WS-EDIT-RC.
+           MOVE SPACES TO WS-RPT-BUFFER.
+           STRING 'COMMUNE '     DELIMITED SIZE
+                  WS-EDIT-CCOCOM DELIMITED SIZE
+                  '/'            DELIMITED SIZE
+                  WS-EDIT-CC2DEP DELIMITED SIZE
+                  ' DAN '        DELIMITED SIZE
+                  WS-EDIT-DAN    DELIMITED SIZE
+                  ' CR='         DELIMITED SIZE
+                  WS-EDIT-CR     DELIMITED SIZE
+                  ' RC='         DELIMITED SIZE
+                  WS-EDIT-RC     DELIMITED SIZE
+               INTO WS-RPT-BUFFER
+           END-STRING.
+           PERFORM 2250-WRITE-RPT-LINE THRU 2250-EXIT.
+
+           MOVE RETOURB-MBACOM TO WS-EDIT-AMOUNT.
+           MOVE SPACES TO WS-RPT-BUFFER.
+           STRING '    MBACOM=' DELIMITED SIZE
+                  WS-EDIT-AMOUNT DELIMITED SIZE
+               INTO WS-RPT-BUFFER
+           END-STRING.
+           PERFORM 2250-WRITE-RPT-LINE THRU 2250-EXIT.
+
+           MOVE RETOURB-MBADEP TO WS-EDIT-AMOUNT.
+           MOVE SPACES TO WS-RPT-BUFFER.
+           STRING '    MBADEP=' DELIMITED SIZE
+                  WS-EDIT-AMOUNT DELIMITED SIZE
+               INTO WS-RPT-BUFFER
+           END-STRING.
+           PERFORM 2250-WRITE-RPT-LINE THRU 2250-EXIT.
+
+           MOVE RETOURB-MBAREG TO WS-EDIT-AMOUNT.
+           MOVE SPACES TO WS-RPT-BUFFER.
+           STRING '    MBAREG=' DELIMITED SIZE
+                  WS-EDIT-AMOUNT DELIMITED SIZE
+               INTO WS-RPT-BUFFER
+           END-STRING.
+           PERFORM 2250-WRITE-RPT-LINE THRU 2250-EXIT.
+
+           MOVE RETOURB-MBASYN TO WS-EDIT-AMOUNT.
+           MOVE SPACES TO WS-RPT-BUFFER.
+           STRING '    MBASYN=' DELIMITED SIZE
+                  WS-EDIT-AMOUNT DELIMITED SIZE
+               INTO WS-RPT-BUFFER
+           END-STRING.
+           PERFORM 2250-WRITE-RPT-LINE THRU 2250-EXIT.
+
+           MOVE RETOURB-MBACU TO WS-EDIT-AMOUNT.
+           MOVE SPACES TO WS-RPT-BUFFER.
+           STRING '    MBACU =' DELIMITED SIZE
+                  WS-EDIT-AMOUNT DELIMITED SIZE
+               INTO WS-RPT-BUFFER
+           END-STRING.
+           PERFORM 2250-WRITE-RPT-LINE THRU 2250-EXIT.
+
+           MOVE RETOURB-MBATSE TO WS-EDIT-AMOUNT.
+           MOVE SPACES TO WS-RPT-BUFFER.
+           STRING '    MBATSE=' DELIMITED SIZE
+                  WS-EDIT-AMOUNT DELIMITED SIZE
+               INTO WS-RPT-BUFFER
+           END-STRING.
+           PERFORM 2250-WRITE-RPT-LINE THRU 2250-EXIT.
+       2200-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * Write the assembled report line to whichever output file
+      * matches the current run mode - TAXOUTS for simulation runs,
+      * TAXOUT for final/filed runs - so the two can never mix.
+      *---------------------------------------------------------------*
+       2250-WRITE-RPT-LINE.
+           IF WS-PARM-SIMULATION
+               MOVE WS-RPT-BUFFER TO RPT-LINE-SIM
+               WRITE RPT-LINE-SIM
+           ELSE
+               MOVE WS-RPT-BUFFER TO RPT-LINE
+               WRITE RPT-LINE
+           END-IF.
+       2250-EXIT.
+           EXIT.
+
+       2100-READ-CONTROL.
+           READ TAXCTL
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE TAXCTL.
+           IF WS-PARM-SIMULATION
+               CLOSE TAXOUTS
+           ELSE
+               CLOSE TAXOUT
+           END-IF.
+           CLOSE TAXREJ.
+           DISPLAY 'TAXEDRV2 DONE - COMMUNES PROCESSED: '
+                   WS-CTL-PROCESSED
+                   ' REJECTED: ' WS-CTL-REJECTED.
+       9000-EXIT.
+           EXIT.
