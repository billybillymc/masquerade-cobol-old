@@ -2,27 +2,89 @@
        PROGRAM-ID. COBDATFT.
       ******************************************************************
       * Stub for COBDATFT assembler date formatting routine.
-      * Converts dates between formats based on CODATECN-TYPE/OUTTYPE.
+      * Converts dates between formats based on CODATECN-TYPE/OUTTYPE,
+      * validating that the input is a real calendar date.
       *
       * Type 1: YYYYMMDD
       * Type 2: YYYY-MM-DD
+      * Type 3: YYYYDDD              (Julian, DDD = day of year)
+      * Type 4: YYMMDD               (input only, see
+      *         CODATECN-CENTURY-PIVOT / CODATECN-PIVOT-SW on
+      *         CODATECN for the sliding century-window rule)
       *
       * Input:  CODATECN-TYPE, CODATECN-INP-DATE
       * Output: CODATECN-OUTTYPE, CODATECN-0UT-DATE
+      *
+      * CODATECN-ERROR-MSG is returned populated whenever the type or
+      * outtype is not recognized, or when the input does not resolve
+      * to a real calendar date (bad month, bad day-of-month, Feb 29
+      * outside a leap year).
       ******************************************************************
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  WS-TEMP-YYYY             PIC X(04).
        01  WS-TEMP-MM               PIC X(02).
        01  WS-TEMP-DD               PIC X(02).
+       01  WS-TEMP-DDD              PIC X(03).
+       01  WS-TEMP-YY               PIC X(02).
+
+       01  WS-NUM-YYYY              PIC 9(04).
+       01  WS-NUM-MM                PIC 9(02).
+       01  WS-NUM-DD                PIC 9(02).
+       01  WS-NUM-DDD               PIC 9(03).
+       01  WS-NUM-YY                PIC 9(02).
+       01  WS-CENTURY-PIVOT         PIC 9(02).
+       01  WS-REMAIN-DAYS           PIC 9(03).
+       01  WS-SUB                   PIC 9(02).
+
+       01  WS-LEAP-SW               PIC X(01).
+           88  WS-LEAP-YEAR                  VALUE 'Y'.
+           88  WS-NOT-LEAP-YEAR              VALUE 'N'.
+       01  WS-REM-4                 PIC 9(02).
+       01  WS-REM-100               PIC 9(02).
+       01  WS-REM-400               PIC 9(03).
+       01  WS-DUMMY-QUOT            PIC 9(04).
+
+       01  WS-MONTH-DAYS-CONST.
+           05  FILLER               PIC 9(02) VALUE 31.
+           05  FILLER               PIC 9(02) VALUE 28.
+           05  FILLER               PIC 9(02) VALUE 31.
+           05  FILLER               PIC 9(02) VALUE 30.
+           05  FILLER               PIC 9(02) VALUE 31.
+           05  FILLER               PIC 9(02) VALUE 30.
+           05  FILLER               PIC 9(02) VALUE 31.
+           05  FILLER               PIC 9(02) VALUE 31.
+           05  FILLER               PIC 9(02) VALUE 30.
+           05  FILLER               PIC 9(02) VALUE 31.
+           05  FILLER               PIC 9(02) VALUE 30.
+           05  FILLER               PIC 9(02) VALUE 31.
+       01  WS-MONTH-DAYS-CONST-TBL REDEFINES WS-MONTH-DAYS-CONST.
+           05  WS-MONTH-DAYS-C      PIC 9(02) OCCURS 12 TIMES.
+       01  WS-MONTH-DAYS-TABLE.
+           05  WS-MONTH-DAYS        PIC 9(02) OCCURS 12 TIMES.
 
        LINKAGE SECTION.
        COPY CODATECN.
 
        PROCEDURE DIVISION USING CODATECN-REC.
+       0000-MAINLINE.
+           MOVE SPACES TO CODATECN-ERROR-MSG.
+           PERFORM 1000-PARSE-INPUT THRU 1000-EXIT.
+           IF CODATECN-ERROR-MSG NOT = SPACES
+               GOBACK
+           END-IF.
+           PERFORM 2000-VALIDATE-DATE THRU 2000-EXIT.
+           IF CODATECN-ERROR-MSG NOT = SPACES
+               GOBACK
+           END-IF.
+           PERFORM 3000-FORMAT-OUTPUT THRU 3000-EXIT.
+           GOBACK.
+
       *---------------------------------------------------------------*
-      * Parse input date based on input type
+      * Parse input date based on input type into the canonical
+      * WS-TEMP-YYYY/MM/DD working fields.
       *---------------------------------------------------------------*
+       1000-PARSE-INPUT.
            EVALUATE CODATECN-TYPE
                WHEN '1'
       *            YYYYMMDD input
@@ -34,36 +96,197 @@
                    MOVE CODATECN-INP-DATE(1:4) TO WS-TEMP-YYYY
                    MOVE CODATECN-INP-DATE(6:2) TO WS-TEMP-MM
                    MOVE CODATECN-INP-DATE(9:2) TO WS-TEMP-DD
+               WHEN '3'
+      *            YYYYDDD (Julian) input
+                   MOVE CODATECN-INP-DATE(1:4) TO WS-TEMP-YYYY
+                   MOVE CODATECN-INP-DATE(5:3) TO WS-TEMP-DDD
+                   PERFORM 1200-JULIAN-TO-MMDD THRU 1200-EXIT
+               WHEN '4'
+      *            YYMMDD input, sliding century window
+                   PERFORM 1400-APPLY-CENTURY-WINDOW THRU 1400-EXIT
                WHEN OTHER
                    MOVE 'INVALID INPUT TYPE'
                        TO CODATECN-ERROR-MSG
-                   GOBACK
            END-EVALUATE.
+       1000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * Expand a Julian (year + day-of-year) date into WS-TEMP-MM/DD.
+      *---------------------------------------------------------------*
+       1200-JULIAN-TO-MMDD.
+           IF WS-TEMP-YYYY NOT NUMERIC OR WS-TEMP-DDD NOT NUMERIC
+               MOVE 'INVALID DATE' TO CODATECN-ERROR-MSG
+               GO TO 1200-EXIT
+           END-IF.
+           MOVE WS-TEMP-YYYY TO WS-NUM-YYYY.
+           MOVE WS-TEMP-DDD  TO WS-REMAIN-DAYS.
+           IF WS-REMAIN-DAYS < 1 OR WS-REMAIN-DAYS > 366
+               MOVE 'INVALID DATE' TO CODATECN-ERROR-MSG
+               GO TO 1200-EXIT
+           END-IF.
+           PERFORM 2100-CALC-LEAP-YEAR THRU 2100-EXIT.
+           PERFORM 2200-SET-MONTH-DAYS THRU 2200-EXIT.
+           MOVE 1 TO WS-NUM-MM.
+           PERFORM 1210-JULIAN-STEP
+               UNTIL WS-NUM-MM = 12
+                  OR WS-REMAIN-DAYS <= WS-MONTH-DAYS(WS-NUM-MM).
+           IF WS-REMAIN-DAYS > WS-MONTH-DAYS(WS-NUM-MM)
+               MOVE 'INVALID DATE' TO CODATECN-ERROR-MSG
+               GO TO 1200-EXIT
+           END-IF.
+           MOVE WS-REMAIN-DAYS TO WS-NUM-DD.
+           MOVE WS-NUM-MM      TO WS-TEMP-MM.
+           MOVE WS-NUM-DD      TO WS-TEMP-DD.
+       1200-EXIT.
+           EXIT.
+
+       1210-JULIAN-STEP.
+           SUBTRACT WS-MONTH-DAYS(WS-NUM-MM) FROM WS-REMAIN-DAYS.
+           ADD 1 TO WS-NUM-MM.
+
+      *---------------------------------------------------------------*
+      * Split a 6-digit YYMMDD input and apply the sliding century
+      * window: YY <= CODATECN-CENTURY-PIVOT resolves to 20YY,
+      * otherwise 19YY.  When the caller has not set CODATECN-PIVOT-SW
+      * to indicate a pivot was actually supplied, the pivot defaults
+      * to 50 - this lets a deliberate pivot of 00 be honored instead
+      * of being mistaken for "not supplied".
+      *---------------------------------------------------------------*
+       1400-APPLY-CENTURY-WINDOW.
+           MOVE CODATECN-INP-DATE(1:2) TO WS-TEMP-YY
+           MOVE CODATECN-INP-DATE(3:2) TO WS-TEMP-MM
+           MOVE CODATECN-INP-DATE(5:2) TO WS-TEMP-DD.
+           IF WS-TEMP-YY NOT NUMERIC
+               MOVE 'INVALID DATE' TO CODATECN-ERROR-MSG
+               GO TO 1400-EXIT
+           END-IF.
+           MOVE WS-TEMP-YY TO WS-NUM-YY.
+           IF CODATECN-PIVOT-SUPPLIED
+               MOVE CODATECN-CENTURY-PIVOT TO WS-CENTURY-PIVOT
+           ELSE
+               MOVE 50 TO WS-CENTURY-PIVOT
+           END-IF.
+           IF WS-NUM-YY <= WS-CENTURY-PIVOT
+               COMPUTE WS-NUM-YYYY = 2000 + WS-NUM-YY
+           ELSE
+               COMPUTE WS-NUM-YYYY = 1900 + WS-NUM-YY
+           END-IF.
+           MOVE WS-NUM-YYYY TO WS-TEMP-YYYY.
+       1400-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * Validate that WS-TEMP-YYYY/MM/DD is a real calendar date.
+      *---------------------------------------------------------------*
+       2000-VALIDATE-DATE.
+           IF WS-TEMP-YYYY NOT NUMERIC
+              OR WS-TEMP-MM NOT NUMERIC
+              OR WS-TEMP-DD NOT NUMERIC
+               MOVE 'INVALID DATE' TO CODATECN-ERROR-MSG
+               GO TO 2000-EXIT
+           END-IF.
+           MOVE WS-TEMP-YYYY TO WS-NUM-YYYY.
+           MOVE WS-TEMP-MM   TO WS-NUM-MM.
+           MOVE WS-TEMP-DD   TO WS-NUM-DD.
+           IF WS-NUM-MM < 1 OR WS-NUM-MM > 12
+               MOVE 'INVALID DATE' TO CODATECN-ERROR-MSG
+               GO TO 2000-EXIT
+           END-IF.
+           PERFORM 2100-CALC-LEAP-YEAR THRU 2100-EXIT.
+           PERFORM 2200-SET-MONTH-DAYS THRU 2200-EXIT.
+           IF WS-NUM-DD < 1 OR WS-NUM-DD > WS-MONTH-DAYS(WS-NUM-MM)
+               MOVE 'INVALID DATE' TO CODATECN-ERROR-MSG
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * Set WS-LEAP-SW for WS-NUM-YYYY: divisible by 4 and (not
+      * divisible by 100 or divisible by 400).
+      *---------------------------------------------------------------*
+       2100-CALC-LEAP-YEAR.
+           MOVE 'N' TO WS-LEAP-SW.
+           DIVIDE WS-NUM-YYYY BY 4   GIVING WS-DUMMY-QUOT
+                                     REMAINDER WS-REM-4.
+           IF WS-REM-4 = 0
+               DIVIDE WS-NUM-YYYY BY 100 GIVING WS-DUMMY-QUOT
+                                         REMAINDER WS-REM-100
+               IF WS-REM-100 NOT = 0
+                   MOVE 'Y' TO WS-LEAP-SW
+               ELSE
+                   DIVIDE WS-NUM-YYYY BY 400 GIVING WS-DUMMY-QUOT
+                                             REMAINDER WS-REM-400
+                   IF WS-REM-400 = 0
+                       MOVE 'Y' TO WS-LEAP-SW
+                   END-IF
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * Load WS-MONTH-DAYS, bumping February to 29 in a leap year.
+      *---------------------------------------------------------------*
+       2200-SET-MONTH-DAYS.
+           MOVE WS-MONTH-DAYS-CONST-TBL TO WS-MONTH-DAYS-TABLE.
+           IF WS-LEAP-YEAR
+               MOVE 29 TO WS-MONTH-DAYS(2)
+           END-IF.
+       2200-EXIT.
+           EXIT.
 
       *---------------------------------------------------------------*
       * Format output date based on output type
       *---------------------------------------------------------------*
+       3000-FORMAT-OUTPUT.
+           MOVE SPACES TO CODATECN-0UT-DATE.
            EVALUATE CODATECN-OUTTYPE
                WHEN '1'
-      *            YYYY-MM-DD output
+      *            YYYYMMDD output
                    STRING WS-TEMP-YYYY DELIMITED SIZE
-                          '-'          DELIMITED SIZE
                           WS-TEMP-MM   DELIMITED SIZE
-                          '-'          DELIMITED SIZE
                           WS-TEMP-DD   DELIMITED SIZE
                        INTO CODATECN-0UT-DATE
                    END-STRING
                WHEN '2'
-      *            YYYYMMDD output
+      *            YYYY-MM-DD output
                    STRING WS-TEMP-YYYY DELIMITED SIZE
+                          '-'          DELIMITED SIZE
                           WS-TEMP-MM   DELIMITED SIZE
+                          '-'          DELIMITED SIZE
                           WS-TEMP-DD   DELIMITED SIZE
                        INTO CODATECN-0UT-DATE
                    END-STRING
+               WHEN '3'
+      *            YYYYDDD (Julian) output
+                   PERFORM 3200-MMDD-TO-JULIAN THRU 3200-EXIT
+                   STRING WS-TEMP-YYYY DELIMITED SIZE
+                          WS-TEMP-DDD  DELIMITED SIZE
+                       INTO CODATECN-0UT-DATE
+                   END-STRING
                WHEN OTHER
                    MOVE 'INVALID OUTPUT TYPE'
                        TO CODATECN-ERROR-MSG
            END-EVALUATE.
+       3000-EXIT.
+           EXIT.
 
-           MOVE SPACES TO CODATECN-ERROR-MSG.
-           GOBACK.
+      *---------------------------------------------------------------*
+      * Reduce WS-TEMP-MM/DD to a 3-digit day-of-year in WS-TEMP-DDD.
+      *---------------------------------------------------------------*
+       3200-MMDD-TO-JULIAN.
+           MOVE WS-TEMP-YYYY TO WS-NUM-YYYY.
+           MOVE WS-TEMP-MM   TO WS-NUM-MM.
+           MOVE WS-TEMP-DD   TO WS-NUM-DDD.
+           PERFORM 2100-CALC-LEAP-YEAR THRU 2100-EXIT.
+           PERFORM 2200-SET-MONTH-DAYS THRU 2200-EXIT.
+           MOVE 1 TO WS-SUB.
+           PERFORM 3210-ACCUM-MONTH UNTIL WS-SUB >= WS-NUM-MM.
+           MOVE WS-NUM-DDD TO WS-TEMP-DDD.
+       3200-EXIT.
+           EXIT.
+
+       3210-ACCUM-MONTH.
+           ADD WS-MONTH-DAYS(WS-SUB) TO WS-NUM-DDD.
+           ADD 1 TO WS-SUB.
