@@ -0,0 +1,279 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBDATAR.
+      ******************************************************************
+      * Companion routine to COBDATFT: date arithmetic instead of
+      * reformatting.  Dates in and out are CCYY-MM-DD, i.e. the same
+      * form COBDATFT returns for CODATECN-OUTTYPE '2' - run a date
+      * through COBDATFT first if it arrives in another CODATECN-TYPE.
+      *
+      * CODATARI-FUNCTION:
+      *   A - CODATARI-OUT-DATE = CODATARI-DATE1 + CODATARI-DAYS
+      *   S - CODATARI-OUT-DATE = CODATARI-DATE1 - CODATARI-DAYS
+      *   D - CODATARI-DAYS     = CODATARI-DATE1 - CODATARI-DATE2
+      *
+      * Conversion between a calendar date and an absolute day number
+      * uses the standard Fliegel & Van Flandern Julian Day Number
+      * formula, so the routine never has to loop over years or
+      * months.  DATE1/DATE2 are put through the same calendar-validity
+      * check COBDATFT applies (real month, real day-of-month for a
+      * leap or non-leap year) before either is folded into the
+      * formula.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-YYYY-1                PIC 9(04).
+       01  WS-MM-1                  PIC 9(02).
+       01  WS-DD-1                  PIC 9(02).
+       01  WS-YYYY-2                PIC 9(04).
+       01  WS-MM-2                  PIC 9(02).
+       01  WS-DD-2                  PIC 9(02).
+
+       01  WS-JDN-1                 PIC S9(09).
+       01  WS-JDN-2                 PIC S9(09).
+       01  WS-JDN-RESULT            PIC S9(09).
+
+      * Working fields for the day-to-JDN and JDN-to-day formulas.
+       01  WS-CALC-A                PIC S9(09).
+       01  WS-CALC-Y                PIC S9(09).
+       01  WS-CALC-M                PIC S9(09).
+       01  WS-CALC-B                PIC S9(09).
+       01  WS-CALC-C                PIC S9(09).
+       01  WS-CALC-D                PIC S9(09).
+       01  WS-CALC-E                PIC S9(09).
+       01  WS-CALC-G                PIC S9(09).
+       01  WS-CALC-NUM              PIC S9(09).
+       01  WS-CALC-B4               PIC S9(09).
+       01  WS-CALC-D4               PIC S9(09).
+       01  WS-CALC-DD-TERM          PIC S9(09).
+       01  WS-CALC-M10              PIC S9(09).
+       01  WS-OUT-YYYY              PIC 9(04).
+       01  WS-OUT-MM                PIC 9(02).
+       01  WS-OUT-DD                PIC 9(02).
+
+      * Working fields for calendar-validity checking, ported from
+      * COBDATFT's own leap-year/month-days validation.
+       01  WS-VAL-YYYY              PIC 9(04).
+       01  WS-LEAP-SW               PIC X(01).
+           88  WS-LEAP-YEAR                  VALUE 'Y'.
+       01  WS-REM-4                 PIC 9(02).
+       01  WS-REM-100               PIC 9(02).
+       01  WS-REM-400               PIC 9(03).
+       01  WS-DUMMY-QUOT            PIC 9(04).
+
+       01  WS-MONTH-DAYS-CONST.
+           05  FILLER               PIC 9(02) VALUE 31.
+           05  FILLER               PIC 9(02) VALUE 28.
+           05  FILLER               PIC 9(02) VALUE 31.
+           05  FILLER               PIC 9(02) VALUE 30.
+           05  FILLER               PIC 9(02) VALUE 31.
+           05  FILLER               PIC 9(02) VALUE 30.
+           05  FILLER               PIC 9(02) VALUE 31.
+           05  FILLER               PIC 9(02) VALUE 31.
+           05  FILLER               PIC 9(02) VALUE 30.
+           05  FILLER               PIC 9(02) VALUE 31.
+           05  FILLER               PIC 9(02) VALUE 30.
+           05  FILLER               PIC 9(02) VALUE 31.
+       01  WS-MONTH-DAYS-CONST-TBL REDEFINES WS-MONTH-DAYS-CONST.
+           05  WS-MONTH-DAYS-C      PIC 9(02) OCCURS 12 TIMES.
+       01  WS-MONTH-DAYS-TABLE.
+           05  WS-MONTH-DAYS        PIC 9(02) OCCURS 12 TIMES.
+
+       LINKAGE SECTION.
+       COPY CODATARI.
+
+       PROCEDURE DIVISION USING CODATARI-REC.
+       0000-MAINLINE.
+           MOVE SPACES TO CODATARI-ERROR-MSG.
+           IF NOT CODATARI-ADD-DAYS
+              AND NOT CODATARI-SUB-DAYS
+              AND NOT CODATARI-DAYS-BETWEEN
+               MOVE 'INVALID FUNCTION' TO CODATARI-ERROR-MSG
+               GOBACK
+           END-IF.
+           PERFORM 1000-SPLIT-DATE1 THRU 1000-EXIT.
+           IF CODATARI-ERROR-MSG NOT = SPACES
+               GOBACK
+           END-IF.
+           PERFORM 2000-DATE-TO-JDN THRU 2000-EXIT.
+           MOVE WS-CALC-G TO WS-JDN-1.
+
+           EVALUATE TRUE
+               WHEN CODATARI-ADD-DAYS
+                   COMPUTE WS-JDN-RESULT = WS-JDN-1 + CODATARI-DAYS
+                   PERFORM 3000-JDN-TO-DATE THRU 3000-EXIT
+                   PERFORM 3500-FORMAT-OUT-DATE THRU 3500-EXIT
+               WHEN CODATARI-SUB-DAYS
+                   COMPUTE WS-JDN-RESULT = WS-JDN-1 - CODATARI-DAYS
+                   PERFORM 3000-JDN-TO-DATE THRU 3000-EXIT
+                   PERFORM 3500-FORMAT-OUT-DATE THRU 3500-EXIT
+               WHEN CODATARI-DAYS-BETWEEN
+                   PERFORM 1500-SPLIT-DATE2 THRU 1500-EXIT
+                   IF CODATARI-ERROR-MSG = SPACES
+                       MOVE WS-YYYY-2 TO WS-YYYY-1
+                       MOVE WS-MM-2   TO WS-MM-1
+                       MOVE WS-DD-2   TO WS-DD-1
+                       PERFORM 2000-DATE-TO-JDN THRU 2000-EXIT
+                       MOVE WS-CALC-G TO WS-JDN-2
+                       COMPUTE CODATARI-DAYS = WS-JDN-1 - WS-JDN-2
+                   END-IF
+           END-EVALUATE.
+           GOBACK.
+
+      *---------------------------------------------------------------*
+      * Split CODATARI-DATE1 (CCYY-MM-DD) into WS-YYYY-1/MM-1/DD-1 and
+      * confirm it is a real calendar date.
+      *---------------------------------------------------------------*
+       1000-SPLIT-DATE1.
+           MOVE CODATARI-DATE1(1:4) TO WS-YYYY-1
+           MOVE CODATARI-DATE1(6:2) TO WS-MM-1
+           MOVE CODATARI-DATE1(9:2) TO WS-DD-1.
+           IF CODATARI-DATE1(1:4) NOT NUMERIC
+              OR CODATARI-DATE1(6:2) NOT NUMERIC
+              OR CODATARI-DATE1(9:2) NOT NUMERIC
+               MOVE 'INVALID DATE1' TO CODATARI-ERROR-MSG
+               GO TO 1000-EXIT
+           END-IF.
+           IF WS-MM-1 < 1 OR WS-MM-1 > 12
+               MOVE 'INVALID DATE1' TO CODATARI-ERROR-MSG
+               GO TO 1000-EXIT
+           END-IF.
+           MOVE WS-YYYY-1 TO WS-VAL-YYYY.
+           PERFORM 2100-CALC-LEAP-YEAR THRU 2100-EXIT.
+           PERFORM 2200-SET-MONTH-DAYS THRU 2200-EXIT.
+           IF WS-DD-1 < 1 OR WS-DD-1 > WS-MONTH-DAYS(WS-MM-1)
+               MOVE 'INVALID DATE1' TO CODATARI-ERROR-MSG
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * Split CODATARI-DATE2 (CCYY-MM-DD) into WS-YYYY-2/MM-2/DD-2 and
+      * confirm it is a real calendar date.
+      *---------------------------------------------------------------*
+       1500-SPLIT-DATE2.
+           MOVE CODATARI-DATE2(1:4) TO WS-YYYY-2
+           MOVE CODATARI-DATE2(6:2) TO WS-MM-2
+           MOVE CODATARI-DATE2(9:2) TO WS-DD-2.
+           IF CODATARI-DATE2(1:4) NOT NUMERIC
+              OR CODATARI-DATE2(6:2) NOT NUMERIC
+              OR CODATARI-DATE2(9:2) NOT NUMERIC
+               MOVE 'INVALID DATE2' TO CODATARI-ERROR-MSG
+               GO TO 1500-EXIT
+           END-IF.
+           IF WS-MM-2 < 1 OR WS-MM-2 > 12
+               MOVE 'INVALID DATE2' TO CODATARI-ERROR-MSG
+               GO TO 1500-EXIT
+           END-IF.
+           MOVE WS-YYYY-2 TO WS-VAL-YYYY.
+           PERFORM 2100-CALC-LEAP-YEAR THRU 2100-EXIT.
+           PERFORM 2200-SET-MONTH-DAYS THRU 2200-EXIT.
+           IF WS-DD-2 < 1 OR WS-DD-2 > WS-MONTH-DAYS(WS-MM-2)
+               MOVE 'INVALID DATE2' TO CODATARI-ERROR-MSG
+           END-IF.
+       1500-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * Set WS-LEAP-SW for WS-VAL-YYYY: divisible by 4 and (not
+      * divisible by 100 or divisible by 400).
+      *---------------------------------------------------------------*
+       2100-CALC-LEAP-YEAR.
+           MOVE 'N' TO WS-LEAP-SW.
+           DIVIDE WS-VAL-YYYY BY 4   GIVING WS-DUMMY-QUOT
+                                     REMAINDER WS-REM-4.
+           IF WS-REM-4 = 0
+               DIVIDE WS-VAL-YYYY BY 100 GIVING WS-DUMMY-QUOT
+                                         REMAINDER WS-REM-100
+               IF WS-REM-100 NOT = 0
+                   MOVE 'Y' TO WS-LEAP-SW
+               ELSE
+                   DIVIDE WS-VAL-YYYY BY 400 GIVING WS-DUMMY-QUOT
+                                             REMAINDER WS-REM-400
+                   IF WS-REM-400 = 0
+                       MOVE 'Y' TO WS-LEAP-SW
+                   END-IF
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * Load WS-MONTH-DAYS, bumping February to 29 in a leap year.
+      *---------------------------------------------------------------*
+       2200-SET-MONTH-DAYS.
+           MOVE WS-MONTH-DAYS-CONST-TBL TO WS-MONTH-DAYS-TABLE.
+           IF WS-LEAP-YEAR
+               MOVE 29 TO WS-MONTH-DAYS(2)
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * WS-YYYY-1/MM-1/DD-1 -> Julian Day Number in WS-CALC-G.
+      *---------------------------------------------------------------*
+       2000-DATE-TO-JDN.
+           COMPUTE WS-CALC-A = (14 - WS-MM-1) / 12.
+           COMPUTE WS-CALC-Y = WS-YYYY-1 + 4800 - WS-CALC-A.
+           COMPUTE WS-CALC-M = WS-MM-1 + (12 * WS-CALC-A) - 3.
+           COMPUTE WS-CALC-G =
+                   WS-DD-1
+                 + ((153 * WS-CALC-M) + 2) / 5
+                 + (365 * WS-CALC-Y)
+                 + (WS-CALC-Y / 4)
+                 - (WS-CALC-Y / 100)
+                 + (WS-CALC-Y / 400)
+                 - 32045.
+       2000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * WS-JDN-RESULT -> WS-OUT-YYYY/MM/DD.
+      *---------------------------------------------------------------*
+      * Every division below is forced through its own DIVIDE ... GIVING
+      * into an integer field before the result is used further -
+      * chaining a division inside a larger COMPUTE sub-expression does
+      * not reliably truncate before combining with the rest of the
+      * expression, which threw off WS-CALC-B/C/D/E/M and the final
+      * output fields.
+       3000-JDN-TO-DATE.
+           COMPUTE WS-CALC-A = WS-JDN-RESULT + 32044.
+
+           COMPUTE WS-CALC-NUM = (4 * WS-CALC-A) + 3.
+           DIVIDE WS-CALC-NUM BY 146097 GIVING WS-CALC-B.
+
+           COMPUTE WS-CALC-NUM = 146097 * WS-CALC-B.
+           DIVIDE WS-CALC-NUM BY 4 GIVING WS-CALC-B4.
+           COMPUTE WS-CALC-C = WS-CALC-A - WS-CALC-B4.
+
+           COMPUTE WS-CALC-NUM = (4 * WS-CALC-C) + 3.
+           DIVIDE WS-CALC-NUM BY 1461 GIVING WS-CALC-D.
+
+           COMPUTE WS-CALC-NUM = 1461 * WS-CALC-D.
+           DIVIDE WS-CALC-NUM BY 4 GIVING WS-CALC-D4.
+           COMPUTE WS-CALC-E = WS-CALC-C - WS-CALC-D4.
+
+           COMPUTE WS-CALC-NUM = (5 * WS-CALC-E) + 2.
+           DIVIDE WS-CALC-NUM BY 153 GIVING WS-CALC-M.
+
+           COMPUTE WS-CALC-NUM = (153 * WS-CALC-M) + 2.
+           DIVIDE WS-CALC-NUM BY 5 GIVING WS-CALC-DD-TERM.
+           COMPUTE WS-OUT-DD = WS-CALC-E - WS-CALC-DD-TERM + 1.
+
+           DIVIDE WS-CALC-M BY 10 GIVING WS-CALC-M10.
+           COMPUTE WS-OUT-MM = WS-CALC-M + 3 - (12 * WS-CALC-M10).
+
+           COMPUTE WS-OUT-YYYY =
+                   (100 * WS-CALC-B) + WS-CALC-D - 4800 + WS-CALC-M10.
+       3000-EXIT.
+           EXIT.
+
+       3500-FORMAT-OUT-DATE.
+           STRING WS-OUT-YYYY DELIMITED SIZE
+                  '-'         DELIMITED SIZE
+                  WS-OUT-MM   DELIMITED SIZE
+                  '-'         DELIMITED SIZE
+                  WS-OUT-DD   DELIMITED SIZE
+               INTO CODATARI-OUT-DATE
+           END-STRING.
+       3500-EXIT.
+           EXIT.
